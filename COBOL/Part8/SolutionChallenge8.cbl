@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESROSTERXREF.
+      ***************************************************************
+      *  This program cross-references SALESWITHCOMMISSION's sales
+      *   file against EMPLOYEERAISE's employee roster, matching on
+      *   salesperson/employee id, and reports any salesperson not
+      *   found on the employee roster.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SALESFILE-STATUS.
+            SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EMPLOYEEFILE-STATUS.
+            SELECT XREFRPT ASSIGN DYNAMIC WS-XREFRPT-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-XREFRPT-STATUS.
+            SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALESFILE.
+
+       01 SALESDETAILS.
+            88 ENDOFSALES VALUE HIGH-VALUES.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME         PIC X(20).
+                10 FIRSTNAME        PIC X(20).
+            05 REGION               PIC X(5).
+            05 YEARLYSALES          PIC 9(6).
+            05 GENDER               PIC X.
+
+       FD EMPLOYEEFILE.
+            01 EMPDETAILS.
+               88 ENDOFEMPFILE VALUE HIGH-VALUES.
+               02 EMPDATA                  PIC X(38).
+               02 EMPINFO REDEFINES EMPDATA.
+                  04 EMPLOYEEID            PIC 9(7).
+                  04 EMPLOYEENAME.
+                     05 LASTNAME           PIC X(10).
+                     05 FIRSTNAME          PIC X(10).
+                  04 STARTDATE.
+                     05 START-YEAR         PIC 9(4).
+                     05 START-MONTH        PIC 9(2).
+                     05 START-DAY          PIC 9(2).
+                  04 HOURSWORKED           PIC 9(3).
+               02 HOURLYRATE                PIC 9(4)V99.
+               02 DEPARTMENT                PIC X(30).
+               02 GENDER                    PIC X.
+
+       FD XREFRPT.
+
+       01  PRINT-LINE             PIC X(100).
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-SALESFILE-STATUS     PIC X(2).
+           05  WS-EMPLOYEEFILE-STATUS  PIC X(2).
+           05  WS-XREFRPT-STATUS       PIC X(2).
+           05  WS-SALES-COUNT          PIC 9(5) VALUE ZEROES.
+           05  WS-MATCH-COUNT          PIC 9(5) VALUE ZEROES.
+           05  WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZEROES.
+           05  WS-XREFRPT-FILENAME     PIC X(40).
+
+       COPY JOBCTL.
+
+       01  WS-TODAY-FULL.
+           05  WS-TODAY-DATE                PIC 9(8).
+           05  FILLER                       PIC X(13).
+
+       01  WS-ROSTER-COUNT          PIC 9(5) VALUE ZEROES.
+       01  WS-ROSTER-TABLE.
+           05  WS-ROSTER-ENTRY OCCURS 1 TO 5000 TIMES
+                               DEPENDING ON WS-ROSTER-COUNT
+                               INDEXED BY WS-RIDX.
+               10  WS-ROSTER-ID           PIC 9(7).
+               10  WS-ROSTER-LASTNAME     PIC X(10).
+               10  WS-ROSTER-FIRSTNAME    PIC X(10).
+               10  WS-ROSTER-DEPARTMENT   PIC X(30).
+
+       01  WS-ROSTER-FOUND-IDX      PIC 9(5) VALUE ZEROES.
+
+       01  DETAIL-LINE.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DL-SALESPERSON-ID        PIC 9(5).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DL-LASTNAME              PIC X(20).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DL-FIRSTNAME             PIC X(20).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  DL-DEPARTMENT            PIC X(30).
+
+       01  EXCEPTION-LINE.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  EL-SALESPERSON-ID        PIC 9(5).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  EL-LASTNAME              PIC X(20).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  EL-FIRSTNAME             PIC X(20).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  EL-REASON                PIC X(30) VALUE
+              'NOT FOUND ON EMPLOYEE ROSTER'.
+
+       01  TOTAL-LINE.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(30) VALUE
+              'SALESPEOPLE NOT ON ROSTER: '.
+           05  TL-EXCEPTION-COUNT       PIC ZZZZ9.
+
+       COPY RPTCTL.
+
+       PROCEDURE DIVISION.
+       0045-BUILD-XREFRPT-FILENAME.
+           MOVE SPACES TO WS-XREFRPT-FILENAME.
+           STRING "SALESROSTERXREF"   DELIMITED BY SIZE
+                  WS-TODAY-DATE (1:4) DELIMITED BY SIZE
+                  WS-TODAY-DATE (5:2) DELIMITED BY SIZE
+                  WS-TODAY-DATE (7:2) DELIMITED BY SIZE
+                  ".DAT"              DELIMITED BY SIZE
+              INTO WS-XREFRPT-FILENAME.
+
+       0050-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-FULL.
+           MOVE "SALESROSTERXREF" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           OPEN INPUT SALESFILE.
+           IF WS-SALESFILE-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN SALESFILE, STATUS = "
+                   WS-SALESFILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 9100-ABORT-RUN
+           END-IF.
+           OPEN INPUT EMPLOYEEFILE.
+           IF WS-EMPLOYEEFILE-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN EMPLOYEEFILE, STATUS = "
+                   WS-EMPLOYEEFILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 9100-ABORT-RUN
+           END-IF.
+           PERFORM 0045-BUILD-XREFRPT-FILENAME.
+           OPEN OUTPUT XREFRPT.
+           IF WS-XREFRPT-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN XREFRPT, STATUS = "
+                   WS-XREFRPT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 9100-ABORT-RUN
+           END-IF.
+           MOVE 'SALES / EMPLOYEE ROSTER CROSS-REFERENCE' TO RPT-TITLE.
+           MOVE WS-TODAY-DATE (5:2) TO RPT-RUN-MONTH.
+           MOVE WS-TODAY-DATE (7:2) TO RPT-RUN-DAY.
+           MOVE WS-TODAY-DATE (1:4) TO RPT-RUN-YEAR.
+           MOVE 0 TO RPT-PAGE-NUMBER.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT.
+           PERFORM 0100-LOAD-ROSTER.
+           PERFORM 0200-PROCESS-SALES.
+           PERFORM 9000-END-PROGRAM.
+
+       0100-LOAD-ROSTER.
+           READ EMPLOYEEFILE
+              AT END SET ENDOFEMPFILE TO TRUE
+           END-READ.
+           PERFORM UNTIL ENDOFEMPFILE
+              ADD 1 TO WS-ROSTER-COUNT
+              SET WS-RIDX TO WS-ROSTER-COUNT
+              MOVE EMPLOYEEID        TO WS-ROSTER-ID (WS-RIDX)
+              MOVE LASTNAME IN EMPLOYEENAME
+                                     TO WS-ROSTER-LASTNAME (WS-RIDX)
+              MOVE FIRSTNAME IN EMPLOYEENAME
+                                     TO WS-ROSTER-FIRSTNAME (WS-RIDX)
+              MOVE DEPARTMENT        TO WS-ROSTER-DEPARTMENT (WS-RIDX)
+              READ EMPLOYEEFILE
+                 AT END SET ENDOFEMPFILE TO TRUE
+              END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEEFILE.
+
+       0200-PROCESS-SALES.
+           READ SALESFILE
+              AT END SET ENDOFSALES TO TRUE
+           END-READ.
+           PERFORM UNTIL ENDOFSALES
+              ADD 1 TO WS-SALES-COUNT
+              PERFORM 0210-LOOKUP-SALESPERSON
+              READ SALESFILE
+                 AT END SET ENDOFSALES TO TRUE
+              END-READ
+           END-PERFORM.
+
+       0210-LOOKUP-SALESPERSON.
+           MOVE 0 TO WS-ROSTER-FOUND-IDX.
+           SET WS-RIDX TO 1.
+           PERFORM WS-ROSTER-COUNT TIMES
+              IF WS-ROSTER-ID (WS-RIDX) = SALESPERSON-ID
+                 SET WS-ROSTER-FOUND-IDX TO WS-RIDX
+              END-IF
+              SET WS-RIDX UP BY 1
+           END-PERFORM.
+           IF WS-ROSTER-FOUND-IDX = 0
+              PERFORM 0230-WRITE-EXCEPTION-LINE
+           ELSE
+              ADD 1 TO WS-MATCH-COUNT
+              SET WS-RIDX TO WS-ROSTER-FOUND-IDX
+              PERFORM 0220-WRITE-DETAIL-LINE
+           END-IF.
+
+       0220-WRITE-DETAIL-LINE.
+           PERFORM 9500-CHECK-PAGE-OVERFLOW.
+           MOVE SALESPERSON-ID       TO DL-SALESPERSON-ID.
+           MOVE LASTNAME IN SALESPERSON-NAME  TO DL-LASTNAME.
+           MOVE FIRSTNAME IN SALESPERSON-NAME TO DL-FIRSTNAME.
+           MOVE WS-ROSTER-DEPARTMENT (WS-RIDX) TO DL-DEPARTMENT.
+           MOVE DETAIL-LINE          TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       0230-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           PERFORM 9500-CHECK-PAGE-OVERFLOW.
+           MOVE SALESPERSON-ID       TO EL-SALESPERSON-ID.
+           MOVE LASTNAME IN SALESPERSON-NAME  TO EL-LASTNAME.
+           MOVE FIRSTNAME IN SALESPERSON-NAME TO EL-FIRSTNAME.
+           MOVE EXCEPTION-LINE       TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       0240-WRITE-EXCEPTION-TOTAL.
+           MOVE WS-EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       COPY RPTPAGE.
+
+       9000-END-PROGRAM.
+           PERFORM 0240-WRITE-EXCEPTION-TOTAL.
+           DISPLAY "SALESPEOPLE PROCESSED: " WS-SALES-COUNT.
+           DISPLAY "MATCHED TO ROSTER:     " WS-MATCH-COUNT.
+           DISPLAY "NOT FOUND ON ROSTER:   " WS-EXCEPTION-COUNT.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 9100-ABORT-RUN.
+
+       9100-ABORT-RUN.
+           CLOSE SALESFILE, XREFRPT.
+           PERFORM 9610-JOBLOG-END.
+           STOP RUN.
+
+       COPY JOBLOG.
+
+       END PROGRAM SALESROSTERXREF.
