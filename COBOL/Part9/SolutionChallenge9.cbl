@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLYBATCHDRIVER.
+
+      ***************************************************************
+      *  Consolidated nightly batch driver. CALLs each of the
+      *   standalone batch programs in dependency order and checks
+      *   RETURN-CODE after each one, skipping the remaining steps
+      *   the first time a step comes back with a non-zero code.
+      *
+      *  SEARCHWEATHER chooses interactive vs. batch mode from its
+      *   own first command-line argument (ARGUMENT-VALUE); this
+      *   driver must therefore be invoked with "B" as argument 1
+      *   whenever it is run unattended, so that SEARCHWEATHER does
+      *   not stop to wait on console input partway through the
+      *   chain.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+           FILE STATUS IS WS-JOBLOG-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+         01 WS-WORK-AREAS.
+           05 WS-STEP-NAME         PIC X(20).
+
+       COPY JOBCTL.
+
+       PROCEDURE DIVISION.
+       0100-START.
+           MOVE "NIGHTLYBATCHDRIVER" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           PERFORM 0200-RUN-SALESWITHCOMMISSION.
+           IF RETURN-CODE < 8
+              PERFORM 0300-RUN-PETSTORECHALLENGE
+           END-IF.
+           IF RETURN-CODE < 8
+              PERFORM 0400-RUN-EMPLOYEERAISE
+           END-IF.
+           IF RETURN-CODE < 8
+              PERFORM 0500-RUN-MERGEFILES
+           END-IF.
+           IF RETURN-CODE < 8
+              PERFORM 0600-RUN-CREATEINDEXFILE
+           END-IF.
+           IF RETURN-CODE < 8
+              PERFORM 0700-RUN-SEARCHWEATHER
+           END-IF.
+           IF RETURN-CODE < 8
+              PERFORM 0750-RUN-READINDEXFILE
+           END-IF.
+           PERFORM 9000-END-PROGRAM.
+
+       0200-RUN-SALESWITHCOMMISSION.
+           MOVE "SALESWITHCOMMISSION" TO WS-STEP-NAME.
+           CALL "SALESWITHCOMMISSION".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0300-RUN-PETSTORECHALLENGE.
+           MOVE "PETSTORECHALLENGE" TO WS-STEP-NAME.
+           CALL "PETSTORECHALLENGE".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0400-RUN-EMPLOYEERAISE.
+           MOVE "EMPLOYEERAISE" TO WS-STEP-NAME.
+           CALL "EMPLOYEERAISE".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0500-RUN-MERGEFILES.
+           MOVE "MERGEFILES" TO WS-STEP-NAME.
+           CALL "MERGEFILES".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0600-RUN-CREATEINDEXFILE.
+           MOVE "CREATEINDEXFILE" TO WS-STEP-NAME.
+           CALL "CREATEINDEXFILE".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0700-RUN-SEARCHWEATHER.
+           MOVE "SEARCHWEATHER" TO WS-STEP-NAME.
+           CALL "SEARCHWEATHER".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0750-RUN-READINDEXFILE.
+           MOVE "READINDEXFILE" TO WS-STEP-NAME.
+           CALL "READINDEXFILE".
+           PERFORM 0800-CHECK-STEP-RC.
+
+       0800-CHECK-STEP-RC.
+           DISPLAY "NIGHTLY STEP " WS-STEP-NAME
+              " ENDED WITH RETURN-CODE " RETURN-CODE.
+           IF RETURN-CODE >= 8
+              DISPLAY "NIGHTLY BATCH CHAIN STOPPED AFTER " WS-STEP-NAME
+           END-IF.
+
+       9000-END-PROGRAM.
+           DISPLAY "NIGHTLY BATCH CHAIN FINAL RETURN-CODE " RETURN-CODE.
+           PERFORM 9610-JOBLOG-END.
+           STOP RUN.
+
+       COPY JOBLOG.
+
+       END PROGRAM NIGHTLYBATCHDRIVER.
