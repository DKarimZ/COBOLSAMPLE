@@ -1,78 +1,427 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEERAISE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	     SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.    
-       	     SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.DAT"
-          	ORGANIZATION IS LINE SEQUENTIAL.      
-               
-       DATA DIVISION.
-       FILE SECTION.
-	FD EMPLOYEEFILE.
-	     01 EMPDETAILS.
-		88 ENDOFFILE VALUE HIGH-VALUES.
-            	02 EMPDATA              	PIC X(38).
-            	02 EMPINFO REDEFINES EMPDATA.
-		   04 EMPLOYEEID  	 	PIC 9(7).
-		   04 EMPLOYEENAME.
-			05 LASTNAME	    	PIC X(10).
-			05 FIRSTNAME     	PIC X(10).
-		   04 STARTDATE.
-		        05 START-YEAR		PIC 9(4).
-		        05 START-MONTH		PIC 9(2).
-		        05 START-DAY	  	PIC 9(2).
-		   04 HOURSWORKED       	PIC 9(3).
-            	02 HOURLYRATE        		PIC 9(4)V99.    
-            	02 DEPARTMENT          		PIC X(30).   
-		02 GENDER               	PIC X.
-
-        FD NEWEMPFILE.
-       	    01 NEWEMPLOYEE.
-		04 NEW-EMP-DATA  	    	PIC 9(38).
-		04 NEW-HOURLY-RATE     		PIC 9(4)V99.
-           	04 NEW-DEPARTMENT       	PIC X(30).
-            	04 NEW-GENDER           	PIC X.
-            	04 NEW-SALARY         		PIC 9(5)V99.
-
-       WORKING-STORAGE SECTION.
-		   
-	   01  WS-WORK-AREAS.
-		05  FILE-CHECK-KEY    		PIC X(2).
-           	05  WS-EMPLOYEE-COUNT 		PIC 9(5).
-
-       PROCEDURE DIVISION.
-       
-       0100-READ-EMPLOYEES.
-		OPEN INPUT EMPLOYEEFILE. 
-           	OPEN OUTPUT NEWEMPFILE.
-           	INITIALIZE WS-EMPLOYEE-COUNT.
-		READ EMPLOYEEFILE
-		    AT END SET ENDOFFILE TO TRUE
-		END-READ.
-		PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
-		PERFORM 9000-END-PROGRAM.
-	0100-END.
-
-	0200-PROCESS-EMPLOYEES.
-		 MOVE EMPINFO TO NEW-EMP-DATA.
-		 MOVE DEPARTMENT TO NEW-DEPARTMENT .
-		 MOVE GENDER  TO NEW-GENDER.
-		 COMPUTE NEW-HOURLY-RATE = HOURLYRATE * 1.03.
-		 COMPUTE NEW-SALARY = NEW-HOURLY-RATE * HOURSWORKED.
-		 WRITE NEWEMPLOYEE AFTER ADVANCING 1 LINE
-		 ADD 1 TO WS-EMPLOYEE-COUNT
-	         READ EMPLOYEEFILE 
-		    AT END SET ENDOFFILE TO TRUE
-		 END-READ.  
-	 0200-END. 
-	   
-	   
-	 9000-END-PROGRAM.	
-		 CLOSE EMPLOYEEFILE, NEWEMPFILE. 
-		 DISPLAY "Number of employees processed: ", WS-EMPLOYEE-COUNT.	
-		 STOP RUN.
-           
-          END PROGRAM EMPLOYEERAISE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEERAISE.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *  - Raise percentage is now read from a date-phased control
+      *    file keyed by DEPARTMENT instead of a hardcoded 1.03.
+      *  - Added a department rollup summary (headcount, hours,
+      *    new salary cost) on a new report file.
+      *  - Added minimum-wage-floor and raise-cap validation; bad
+      *    computations are flagged on an exception listing rather
+      *    than silently passed through.
+      *  - Added FILE STATUS checking and abort handling on opens.
+      *  - Widened NEW-SALARY to avoid silently truncating high
+      *    earners' pay.
+      *  - Added overtime pay (1.5x) for hours over a configured
+      *    threshold.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EMPLOYEEFILE-STATUS.
+            SELECT RAISECONTROL ASSIGN TO "RAISECONTROL.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RAISECONTROL-STATUS.
+            SELECT NEWEMPFILE ASSIGN DYNAMIC WS-NEWEMPFILE-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-NEWEMPFILE-STATUS.
+            SELECT EMPRAISERPT ASSIGN DYNAMIC WS-EMPRAISERPT-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EMPRAISERPT-STATUS.
+            SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEEFILE.
+            01 EMPDETAILS.
+               88 ENDOFFILE VALUE HIGH-VALUES.
+               02 EMPDATA                  PIC X(38).
+               02 EMPINFO REDEFINES EMPDATA.
+                  04 EMPLOYEEID            PIC 9(7).
+                  04 EMPLOYEENAME.
+                     05 LASTNAME           PIC X(10).
+                     05 FIRSTNAME          PIC X(10).
+                  04 STARTDATE.
+                     05 START-YEAR         PIC 9(4).
+                     05 START-MONTH        PIC 9(2).
+                     05 START-DAY          PIC 9(2).
+                  04 HOURSWORKED           PIC 9(3).
+               02 HOURLYRATE                PIC 9(4)V99.
+               02 DEPARTMENT                PIC X(30).
+               02 GENDER                    PIC X.
+
+       FD RAISECONTROL.
+            01 RAISECTLREC.
+               02 RC-DEPARTMENT             PIC X(30).
+               02 RC-EFFECTIVE-DATE         PIC 9(8).
+               02 RC-RAISE-PCT              PIC V9999.
+
+       FD NEWEMPFILE.
+            01 NEWEMPLOYEE.
+               04 NEW-EMP-DATA              PIC 9(38).
+               04 NEW-HOURLY-RATE           PIC 9(4)V99.
+               04 NEW-DEPARTMENT            PIC X(30).
+               04 NEW-GENDER                PIC X.
+               04 NEW-SALARY                PIC 9(8)V99.
+
+       FD EMPRAISERPT.
+            01 PRINT-LINE                   PIC X(100).
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05  WS-EMPLOYEEFILE-STATUS       PIC X(2).
+           05  WS-RAISECONTROL-STATUS       PIC X(2).
+           05  WS-NEWEMPFILE-STATUS         PIC X(2).
+           05  WS-NEWEMPFILE-NAME           PIC X(40).
+           05  WS-EMPRAISERPT-STATUS        PIC X(2).
+           05  WS-EMPRAISERPT-NAME          PIC X(40).
+           05  WS-EMPLOYEE-COUNT            PIC 9(5) VALUE ZEROES.
+           05  WS-EXCEPTION-COUNT           PIC 9(5) VALUE ZEROES.
+
+       COPY JOBCTL.
+
+       01  WS-TODAY-FULL.
+           05  WS-TODAY-DATE                PIC 9(8).
+           05  FILLER                       PIC X(13).
+
+       01  WS-POLICY-VALUES.
+           05  WS-DEFAULT-RAISE-PCT         PIC V9999 VALUE .0300.
+           05  WS-MIN-WAGE                  PIC 99V99 VALUE 7.25.
+           05  WS-RAISE-CAP-PCT             PIC V9999 VALUE .1000.
+           05  WS-OT-THRESHOLD              PIC 9(3) VALUE 160.
+           05  WS-OT-MULTIPLIER             PIC 9V9 VALUE 1.5.
+
+       01  WS-RAISE-TABLE.
+           05  WS-RAISE-ENTRY OCCURS 200 TIMES
+                               INDEXED BY WS-RC-IDX.
+               10  WS-RC-DEPARTMENT         PIC X(30).
+               10  WS-RC-EFF-DATE           PIC 9(8).
+               10  WS-RC-PCT                PIC V9999.
+       01  WS-RAISE-COUNT                   PIC 9(3) VALUE ZEROES.
+       01  WS-APPLICABLE-PCT                PIC V9999.
+       01  WS-BEST-EFF-DATE                 PIC 9(8).
+       01  WS-FOUND-RAISE                   PIC X VALUE 'N'.
+           88  RAISE-FOUND                  VALUE 'Y'.
+
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 100 TIMES
+                              INDEXED BY WS-DIDX.
+               10  WS-DEPT-NAME             PIC X(30).
+               10  WS-DEPT-COUNT            PIC 9(5).
+               10  WS-DEPT-HOURS            PIC 9(7).
+               10  WS-DEPT-SALARY-COST      PIC 9(9)V99.
+       01  WS-DEPT-COUNT-TOTAL              PIC 9(3) VALUE ZEROES.
+       01  WS-DEPT-FOUND-IDX                PIC 9(3).
+
+       01  WS-PAY-FIELDS.
+           05  WS-REGULAR-HOURS             PIC 9(3).
+           05  WS-OT-HOURS                  PIC 9(3).
+           05  WS-REGULAR-PAY               PIC 9(8)V99.
+           05  WS-OT-PAY                    PIC 9(8)V99.
+
+       01  DEPT-HEADING-LINE.
+           05  FILLER                       PIC X(40) VALUE
+               'DEPARTMENT ROLLUP SUMMARY'.
+           05  FILLER                       PIC X(60) VALUE SPACES.
+
+       01  DEPT-COLUMN-HEADINGS.
+           05  FILLER                       PIC X(20) VALUE
+               'DEPARTMENT'.
+           05  FILLER                       PIC X(10) VALUE
+               'HEADCOUNT'.
+           05  FILLER                       PIC X(5)  VALUE SPACES.
+           05  FILLER                       PIC X(15) VALUE
+               'TOTAL HOURS'.
+           05  FILLER                       PIC X(5)  VALUE SPACES.
+           05  FILLER                       PIC X(20) VALUE
+               'TOTAL NEW SALARY'.
+           05  FILLER                       PIC X(25) VALUE SPACES.
+
+       01  DEPT-LINE.
+           05  DEPT-NAME-OUT                PIC X(20).
+           05  DEPT-COUNT-OUT                PIC ZZZZ9.
+           05  FILLER                       PIC X(10) VALUE SPACES.
+           05  DEPT-HOURS-OUT                PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(5)  VALUE SPACES.
+           05  DEPT-SALARY-OUT               PIC $$,$$$,$$9.99.
+           05  FILLER                       PIC X(20) VALUE SPACES.
+
+       01  EXCEPTION-HEADING-LINE.
+           05  FILLER                       PIC X(40) VALUE
+               'EXCEPTION LISTING - RAISE POLICY'.
+           05  FILLER                       PIC X(60) VALUE SPACES.
+
+       01  EXCEPTION-LINE.
+           05  EXC-EMP-ID                   PIC 9(7).
+           05  FILLER                       PIC X(3)  VALUE SPACES.
+           05  EXC-NAME                     PIC X(20).
+           05  FILLER                       PIC X(3)  VALUE SPACES.
+           05  EXC-RATE                     PIC $$,$$9.99.
+           05  FILLER                       PIC X(3)  VALUE SPACES.
+           05  EXC-REASON                   PIC X(40).
+           05  FILLER                       PIC X(10) VALUE SPACES.
+
+       01  EXCEPTION-TOTAL-LINE.
+           05  FILLER                       PIC X(30) VALUE
+               'TOTAL EXCEPTION RECORDS: '.
+           05  EXC-TOTAL-COUNT              PIC ZZZZ9.
+           05  FILLER                       PIC X(65) VALUE SPACES.
+
+       COPY RPTCTL.
+
+       PROCEDURE DIVISION.
+
+       0050-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-FULL.
+           MOVE "EMPLOYEERAISE" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           OPEN INPUT EMPLOYEEFILE.
+           IF WS-EMPLOYEEFILE-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN EMPLOYEEFILE, STATUS = "
+                   WS-EMPLOYEEFILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 9100-ABORT-RUN
+           END-IF.
+           PERFORM 0046-BUILD-NEWEMPFILE-NAME.
+           OPEN OUTPUT NEWEMPFILE.
+           IF WS-NEWEMPFILE-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN NEWEMPFILE, STATUS = "
+                   WS-NEWEMPFILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 9100-ABORT-RUN
+           END-IF.
+           PERFORM 0047-BUILD-EMPRAISERPT-NAME.
+           OPEN OUTPUT EMPRAISERPT.
+           IF WS-EMPRAISERPT-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN EMPRAISERPT, STATUS = "
+                   WS-EMPRAISERPT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 9100-ABORT-RUN
+           END-IF.
+           MOVE 'EMPLOYEE RAISE EXCEPTION / SUMMARY REPORT' TO
+              RPT-TITLE.
+           MOVE WS-TODAY-DATE (5:2) TO RPT-RUN-MONTH.
+           MOVE WS-TODAY-DATE (7:2) TO RPT-RUN-DAY.
+           MOVE WS-TODAY-DATE (1:4) TO RPT-RUN-YEAR.
+           MOVE 0 TO RPT-PAGE-NUMBER.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT.
+           PERFORM 0045-LOAD-RAISE-CONTROL.
+           PERFORM 0100-READ-EMPLOYEES.
+           PERFORM 9000-END-PROGRAM.
+
+       0046-BUILD-NEWEMPFILE-NAME.
+           MOVE SPACES TO WS-NEWEMPFILE-NAME.
+           STRING "NEWEMPFILE"      DELIMITED BY SIZE
+                  WS-TODAY-DATE (1:4) DELIMITED BY SIZE
+                  WS-TODAY-DATE (5:2) DELIMITED BY SIZE
+                  WS-TODAY-DATE (7:2) DELIMITED BY SIZE
+                  ".DAT"            DELIMITED BY SIZE
+              INTO WS-NEWEMPFILE-NAME.
+
+       0047-BUILD-EMPRAISERPT-NAME.
+           MOVE SPACES TO WS-EMPRAISERPT-NAME.
+           STRING "EMPRAISERPT"     DELIMITED BY SIZE
+                  WS-TODAY-DATE (1:4) DELIMITED BY SIZE
+                  WS-TODAY-DATE (5:2) DELIMITED BY SIZE
+                  WS-TODAY-DATE (7:2) DELIMITED BY SIZE
+                  ".DAT"            DELIMITED BY SIZE
+              INTO WS-EMPRAISERPT-NAME.
+
+       0045-LOAD-RAISE-CONTROL.
+           OPEN INPUT RAISECONTROL.
+           IF WS-RAISECONTROL-STATUS NOT = "00" AND
+              WS-RAISECONTROL-STATUS NOT = "35"
+              DISPLAY "ERR: PB WITH OPEN FILE RAISECONTROL "
+                 WS-RAISECONTROL-STATUS
+           END-IF.
+           IF WS-RAISECONTROL-STATUS = "00"
+              PERFORM UNTIL WS-RAISECONTROL-STATUS NOT = "00"
+                 READ RAISECONTROL
+                    AT END MOVE "10" TO WS-RAISECONTROL-STATUS
+                 END-READ
+                 IF WS-RAISECONTROL-STATUS = "00"
+                    ADD 1 TO WS-RAISE-COUNT
+                    SET WS-RC-IDX TO WS-RAISE-COUNT
+                    MOVE RC-DEPARTMENT   TO
+                       WS-RC-DEPARTMENT (WS-RC-IDX)
+                    MOVE RC-EFFECTIVE-DATE TO
+                       WS-RC-EFF-DATE (WS-RC-IDX)
+                    MOVE RC-RAISE-PCT    TO
+                       WS-RC-PCT (WS-RC-IDX)
+                 END-IF
+              END-PERFORM
+              CLOSE RAISECONTROL
+           END-IF.
+
+       0100-READ-EMPLOYEES.
+           READ EMPLOYEEFILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
+
+       0200-PROCESS-EMPLOYEES.
+           MOVE EMPINFO TO NEW-EMP-DATA.
+           MOVE DEPARTMENT TO NEW-DEPARTMENT.
+           MOVE GENDER TO NEW-GENDER.
+           PERFORM 0210-DETERMINE-RAISE-PCT.
+           COMPUTE NEW-HOURLY-RATE ROUNDED =
+              HOURLYRATE * (1 + WS-APPLICABLE-PCT).
+           PERFORM 0220-COMPUTE-SALARY-WITH-OT.
+           PERFORM 0215-VALIDATE-RATE.
+           IF EXC-REASON NOT = SPACES
+              PERFORM 0240-WRITE-EXCEPTION-LINE
+           ELSE
+              PERFORM 0230-ACCUMULATE-DEPARTMENT
+           END-IF.
+           WRITE NEWEMPLOYEE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           READ EMPLOYEEFILE
+              AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       0210-DETERMINE-RAISE-PCT.
+           MOVE 'N' TO WS-FOUND-RAISE.
+           MOVE 0 TO WS-BEST-EFF-DATE.
+           SET WS-RC-IDX TO 1.
+           PERFORM WS-RAISE-COUNT TIMES
+              IF WS-RC-DEPARTMENT (WS-RC-IDX) = DEPARTMENT
+                 AND WS-RC-EFF-DATE (WS-RC-IDX) <= WS-TODAY-DATE
+                 AND WS-RC-EFF-DATE (WS-RC-IDX) >= WS-BEST-EFF-DATE
+                 MOVE WS-RC-EFF-DATE (WS-RC-IDX) TO WS-BEST-EFF-DATE
+                 MOVE WS-RC-PCT (WS-RC-IDX) TO WS-APPLICABLE-PCT
+                 MOVE 'Y' TO WS-FOUND-RAISE
+              END-IF
+              SET WS-RC-IDX UP BY 1
+           END-PERFORM.
+           IF NOT RAISE-FOUND
+              MOVE 0 TO WS-BEST-EFF-DATE
+              SET WS-RC-IDX TO 1
+              PERFORM WS-RAISE-COUNT TIMES
+                 IF WS-RC-DEPARTMENT (WS-RC-IDX) = "DEFAULT"
+                    AND WS-RC-EFF-DATE (WS-RC-IDX) <= WS-TODAY-DATE
+                    AND WS-RC-EFF-DATE (WS-RC-IDX) >= WS-BEST-EFF-DATE
+                    MOVE WS-RC-EFF-DATE (WS-RC-IDX) TO
+                       WS-BEST-EFF-DATE
+                    MOVE WS-RC-PCT (WS-RC-IDX) TO WS-APPLICABLE-PCT
+                    MOVE 'Y' TO WS-FOUND-RAISE
+                 END-IF
+                 SET WS-RC-IDX UP BY 1
+              END-PERFORM
+           END-IF.
+           IF NOT RAISE-FOUND
+              MOVE WS-DEFAULT-RAISE-PCT TO WS-APPLICABLE-PCT
+           END-IF.
+
+       0215-VALIDATE-RATE.
+           MOVE SPACES TO EXC-REASON.
+           EVALUATE TRUE
+              WHEN NEW-HOURLY-RATE < WS-MIN-WAGE
+                 MOVE "NEW RATE BELOW MINIMUM WAGE" TO EXC-REASON
+              WHEN WS-APPLICABLE-PCT > WS-RAISE-CAP-PCT
+                 MOVE "RAISE PERCENT EXCEEDS CONFIGURED CAP" TO
+                    EXC-REASON
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       0220-COMPUTE-SALARY-WITH-OT.
+           IF HOURSWORKED > WS-OT-THRESHOLD
+              MOVE WS-OT-THRESHOLD TO WS-REGULAR-HOURS
+              COMPUTE WS-OT-HOURS = HOURSWORKED - WS-OT-THRESHOLD
+           ELSE
+              MOVE HOURSWORKED TO WS-REGULAR-HOURS
+              MOVE 0 TO WS-OT-HOURS
+           END-IF.
+           COMPUTE WS-REGULAR-PAY = WS-REGULAR-HOURS * NEW-HOURLY-RATE.
+           COMPUTE WS-OT-PAY =
+              WS-OT-HOURS * NEW-HOURLY-RATE * WS-OT-MULTIPLIER.
+           COMPUTE NEW-SALARY = WS-REGULAR-PAY + WS-OT-PAY.
+
+       0230-ACCUMULATE-DEPARTMENT.
+           MOVE 0 TO WS-DEPT-FOUND-IDX.
+           SET WS-DIDX TO 1.
+           PERFORM WS-DEPT-COUNT-TOTAL TIMES
+              IF WS-DEPT-NAME (WS-DIDX) = DEPARTMENT
+                 SET WS-DEPT-FOUND-IDX TO WS-DIDX
+              END-IF
+              SET WS-DIDX UP BY 1
+           END-PERFORM.
+           IF WS-DEPT-FOUND-IDX = 0
+              ADD 1 TO WS-DEPT-COUNT-TOTAL
+              SET WS-DIDX TO WS-DEPT-COUNT-TOTAL
+              MOVE DEPARTMENT TO WS-DEPT-NAME (WS-DIDX)
+              MOVE 0 TO WS-DEPT-COUNT (WS-DIDX)
+              MOVE 0 TO WS-DEPT-HOURS (WS-DIDX)
+              MOVE 0 TO WS-DEPT-SALARY-COST (WS-DIDX)
+           ELSE
+              SET WS-DIDX TO WS-DEPT-FOUND-IDX
+           END-IF.
+           ADD 1 TO WS-DEPT-COUNT (WS-DIDX).
+           ADD HOURSWORKED TO WS-DEPT-HOURS (WS-DIDX).
+           ADD NEW-SALARY TO WS-DEPT-SALARY-COST (WS-DIDX).
+
+       0240-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           IF WS-EXCEPTION-COUNT = 1
+              MOVE EXCEPTION-HEADING-LINE TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE EMPLOYEEID TO EXC-EMP-ID.
+           MOVE EMPLOYEENAME TO EXC-NAME.
+           MOVE NEW-HOURLY-RATE TO EXC-RATE.
+           PERFORM 9500-CHECK-PAGE-OVERFLOW.
+           MOVE EXCEPTION-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       0300-WRITE-DEPARTMENT-SUMMARY.
+           MOVE DEPT-HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE DEPT-COLUMN-HEADINGS TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           SET WS-DIDX TO 1.
+           PERFORM WS-DEPT-COUNT-TOTAL TIMES
+              MOVE WS-DEPT-NAME (WS-DIDX)        TO DEPT-NAME-OUT
+              MOVE WS-DEPT-COUNT (WS-DIDX)       TO DEPT-COUNT-OUT
+              MOVE WS-DEPT-HOURS (WS-DIDX)       TO DEPT-HOURS-OUT
+              MOVE WS-DEPT-SALARY-COST (WS-DIDX) TO DEPT-SALARY-OUT
+              PERFORM 9500-CHECK-PAGE-OVERFLOW
+              MOVE DEPT-LINE TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+              SET WS-DIDX UP BY 1
+           END-PERFORM.
+
+       0310-WRITE-EXCEPTION-TOTAL.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE WS-EXCEPTION-COUNT TO EXC-TOTAL-COUNT
+              MOVE EXCEPTION-TOTAL-LINE TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 2 LINE
+           END-IF.
+
+       9000-END-PROGRAM.
+           PERFORM 0300-WRITE-DEPARTMENT-SUMMARY.
+           PERFORM 0310-WRITE-EXCEPTION-TOTAL.
+           DISPLAY "Number of employees processed: "
+              WS-EMPLOYEE-COUNT.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 9100-ABORT-RUN.
+
+       9100-ABORT-RUN.
+           CLOSE EMPLOYEEFILE, NEWEMPFILE, EMPRAISERPT.
+           PERFORM 9610-JOBLOG-END.
+           GOBACK.
+
+       COPY RPTPAGE.
+       COPY JOBLOG.
+
+           END PROGRAM EMPLOYEERAISE.
