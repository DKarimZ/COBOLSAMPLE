@@ -1,163 +1,545 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SALESWITHCOMMISSION.
-       AUTHOR.     PEGGY FISHER.
-      ***************************************************************
-      *  This program reads a file containing sales person yearly   *
-      *   sales information and prints a report.                    *
-      ***************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT SALESFILE ASSIGN TO "SALES.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT PRINT-FILE ASSIGN TO "SALESREPORT.DAT".
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD SALESFILE.
-
-       01 SALESDETAILS.
-            88 ENDOFSALES VALUE HIGH-VALUES.
-            05 SALESPERSON-ID       PIC 9(5).
-            05 SALESPERSON-NAME.
-                10 LASTNAME         PIC X(20).
-                10 FIRSTNAME        PIC X(20).
-            05 REGION               PIC X(5).
-            05 YEARLYSALES          PIC 9(6).
-            05 GENDER               PIC X.
-
-        FD PRINT-FILE.
-
-        01  PRINT-LINE             PIC X(132).
-
-        WORKING-STORAGE SECTION.
-        01  WS-CURRENT-DATE-DATA.
-           05 WS-CURRENT-DATE.
-              10 WS-CURRENT-YEAR               PIC 9(04).
-              10 WS-CURRENT-MONTH              PIC 9(02).
-              10 WS-CURRENT-DAY                PIC 9(02).
-           05 WS-CURRENT-TIME.
-              10 WS-CURRENT-HOURS              PIC 9(02).   
-              10 WS-CURRENT-MINUTES            PIC 9(02).
-              10 WS-CURRENT-SECONDS            PIC 9(02).
-              10 WS-CURRENT-HMILLISECONDS      PIC 9(02).
-
-        01  WS-FIELDS.
-            05 WS-TOTAL-SALES      PIC 9(10) COMP-3 VALUE ZEROES.
-            05 WS-COMMISSION-RATE  PIC V99 VALUE .05.
-            05 WS-COMMISSION-AMT   PIC 9(10) COMP-3.
-            05 WS-TOTAL-COMM       PIC 9(8) COMP-3 VALUE ZEROES.
-
-        01  WS-REGION-SALES.
-            05 WS-EAST             PIC 9(7) VALUE ZEROES.
-            05 WS-WEST             PIC 9(7) VALUE ZEROES.
-            05 WS-NORTH            PIC 9(7) VALUE ZEROES.
-            05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
-
-        01  HEADING-LINE.
-            05 FILLER              PIC X(5) VALUE SPACES.
-            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
-            05 FILLER              PIC X(29) VALUE SPACES.
-            05 FILLER              PIC X(6)  VALUE 'REGION'.
-            05 FILLER              PIC X(9) VALUE SPACES.
-            05 FILLER              PIC X(12) VALUE 'COMMISSIONS'.
-            05 FILLER              PIC X(10) VALUE SPACES.
-            05 HEAD-DATE.
-              10 HEAD-MONTH        PIC X(2).
-              10 FILLER            PIC X VALUE '/'.
-              10 HEAD-DAY          PIC X(2).
-              10 FILLER            PIC X VALUE '/'.
-              10 HEAD-YEAR         PIC X(4).
-              10 FILLER            PIC X VALUE '/'.
-
-        01  HEADING-LINE-2.
-           05 FILLER              PIC X(5) VALUE SPACES.
-           05 FILLER              PIC X(16) VALUE '----------------'.
-           05 FILLER              PIC X(29) VALUE SPACES.
-           05 FILLER              PIC X(6)  VALUE '------'.
-           05 FILLER              PIC X(9) VALUE SPACES.
-           05 FILLER              PIC X(12) VALUE '------------'.
-           05 FILLER              PIC X(10) VALUE SPACES.   
-
-        01  DETAIL-LINE.
-            05 FILLER               PIC X(5)  VALUE SPACES.
-            05 DET-SALESPERSON-NAME PIC X(40).
-            05 FILLER               PIC X(5)  VALUE SPACES.
-            05 DET-REGION           PIC X(5).
-            05 FILLER               PIC X(1)  VALUE SPACES.
-            05 DET-COMMISSIONAMT    PIC $$$,$$$,$$$,$$9.
-            05 FILLER               PIC X(10)  VALUE SPACES.
-
-
-        01  TOTAL-LINE.
-             05 FILLER               PIC X(5)   VALUE SPACES.
-             05 FILLER               PIC X(16)  VALUE SPACES.
-             05 FILLER               PIC X(10)  VALUE SPACES.
-             05 FILLER               PIC X(10)   VALUE SPACES.
-             05 FILLER               PIC X(15)  VALUE 'GRAND  TOTAL'.
-             05 TOTAL-YRLY-COMM      PIC $**,***,***,**9.
-             05 FILLER               PIC X(43)  VALUE SPACES.
-                      
-        
-
-        PROCEDURE DIVISION.
-
-        0050-OPEN-FILE.
-           OPEN INPUT SALESFILE.
-           OPEN OUTPUT PRINT-FILE.
-           PERFORM 0100-PROCESS-RECORDS.
-           PERFORM 0200-STOP-RUN.
-
-        0100-PROCESS-RECORDS.
-
-           PERFORM 0110-WRITE-HEADING-LINE.
-           READ SALESFILE
-                AT END SET ENDOFSALES TO TRUE
-           END-READ.
-           PERFORM UNTIL ENDOFSALES
-            ADD YEARLYSALES TO WS-TOTAL-SALES
-            MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
-            MOVE REGION TO DET-REGION
-            COMPUTE WS-COMMISSION-AMT = WS-COMMISSION-RATE *
-              YEARLYSALES
-            MOVE WS-COMMISSION-AMT TO DET-COMMISSIONAMT 
-            COMPUTE  WS-TOTAL-COMM = WS-TOTAL-COMM + WS-COMMISSION-AMT
-            PERFORM 0120-WRITE-DETAIL-LINE
-
-            READ SALESFILE
-            AT END SET ENDOFSALES TO TRUE
-            END-READ
-           END-PERFORM.
-           PERFORM 0130-WRITE-TOTAL-LINE.
-
-        0110-WRITE-HEADING-LINE.
-            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-            MOVE WS-CURRENT-DAY TO HEAD-DAY. 
-            MOVE WS-CURRENT-MONTH TO HEAD-MONTH. 
-            MOVE WS-CURRENT-YEAR TO HEAD-YEAR. 
-            MOVE HEADING-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE HEADING-LINE-2 TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-        0120-WRITE-DETAIL-LINE.
-            MOVE DETAIL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-        0130-WRITE-TOTAL-LINE.
-            MOVE WS-TOTAL-COMM TO TOTAL-YRLY-COMM .
-            MOVE TOTAL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-
-        0200-STOP-RUN.
-           CLOSE SALESFILE.
-           CLOSE PRINT-FILE.
-           STOP RUN.
-
-          END PROGRAM SALESWITHCOMMISSION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESWITHCOMMISSION.
+       AUTHOR.     PEGGY FISHER.
+      ***************************************************************
+      *  This program reads a file containing sales person yearly   *
+      *   sales information and prints a report.                    *
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *  - Added graduated commission-rate schedule (5%/7% tiers)
+      *    in place of a single flat rate.
+      *  - Added REGION subtotal lines and a grand-total-sales line.
+      *  - Added a sales/commission-by-GENDER summary section.
+      *  - Added a Top 10 by commission ranking page.
+      *  - Added an exception listing for bad SALESFILE records
+      *    (zero/negative sales, blank region, zero salesperson id);
+      *    those records are excluded from the totals above.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESFILE ASSIGN TO "SALES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SALESFILE-STATUS.
+            SELECT PRINT-FILE ASSIGN DYNAMIC WS-REPORT-FILENAME
+             FILE STATUS IS WS-PRINTFILE-STATUS.
+            SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-JOBLOG-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALESFILE.
+
+       01 SALESDETAILS.
+            88 ENDOFSALES VALUE HIGH-VALUES.
+            05 SALESPERSON-ID       PIC 9(5).
+            05 SALESPERSON-NAME.
+                10 LASTNAME         PIC X(20).
+                10 FIRSTNAME        PIC X(20).
+            05 REGION               PIC X(5).
+            05 YEARLYSALES          PIC 9(6).
+            05 GENDER               PIC X.
+
+        FD PRINT-FILE.
+
+        01  PRINT-LINE             PIC X(132).
+
+        FD JOBLOGFILE.
+        COPY JOBLOGFD.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+              10 WS-CURRENT-YEAR               PIC 9(04).
+              10 WS-CURRENT-MONTH              PIC 9(02).
+              10 WS-CURRENT-DAY                PIC 9(02).
+           05 WS-CURRENT-TIME.
+              10 WS-CURRENT-HOURS              PIC 9(02).
+              10 WS-CURRENT-MINUTES            PIC 9(02).
+              10 WS-CURRENT-SECONDS            PIC 9(02).
+              10 WS-CURRENT-HMILLISECONDS      PIC 9(02).
+
+        01  WS-WORK-AREAS.
+            05  WS-SALESFILE-STATUS    PIC X(2).
+            05  WS-PRINTFILE-STATUS    PIC X(2).
+            05  WS-REPORT-FILENAME     PIC X(40).
+
+        COPY JOBCTL.
+
+        01  WS-FIELDS.
+            05 WS-TOTAL-SALES      PIC 9(10) COMP-3 VALUE ZEROES.
+            05 WS-COMMISSION-RATE-LOW  PIC V99 VALUE .05.
+            05 WS-COMMISSION-RATE-HIGH PIC V99 VALUE .07.
+            05 WS-COMMISSION-THRESHOLD PIC 9(6) VALUE 400000.
+            05 WS-COMMISSION-AMT   PIC 9(10) COMP-3.
+            05 WS-TOTAL-COMM       PIC 9(8) COMP-3 VALUE ZEROES.
+            05 WS-RECORD-COUNT     PIC 9(5) VALUE ZEROES.
+            05 WS-EXCEPTION-COUNT  PIC 9(5) VALUE ZEROES.
+
+        01  WS-REGION-SALES.
+            05 WS-EAST             PIC 9(7) VALUE ZEROES.
+            05 WS-WEST             PIC 9(7) VALUE ZEROES.
+            05 WS-NORTH            PIC 9(7) VALUE ZEROES.
+            05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
+
+        01  WS-GENDER-TOTALS.
+            05 WS-MALE-SALES        PIC 9(9) VALUE ZEROES.
+            05 WS-MALE-COMM         PIC 9(9) VALUE ZEROES.
+            05 WS-MALE-COUNT        PIC 9(5) VALUE ZEROES.
+            05 WS-FEMALE-SALES      PIC 9(9) VALUE ZEROES.
+            05 WS-FEMALE-COMM       PIC 9(9) VALUE ZEROES.
+            05 WS-FEMALE-COUNT      PIC 9(5) VALUE ZEROES.
+            05 WS-OTHER-SALES       PIC 9(9) VALUE ZEROES.
+            05 WS-OTHER-COMM        PIC 9(9) VALUE ZEROES.
+            05 WS-OTHER-COUNT       PIC 9(5) VALUE ZEROES.
+
+        01  WS-TOP-TEN-TABLE.
+            05 WS-TOP-TEN-ENTRY OCCURS 2000 TIMES
+                                 INDEXED BY WS-TT-IDX WS-TT-IDX2.
+                10 WS-TT-NAME        PIC X(40).
+                10 WS-TT-REGION      PIC X(5).
+                10 WS-TT-COMMISSION  PIC 9(10).
+                10 WS-TT-PICKED      PIC X VALUE 'N'.
+                   88 WS-TT-ALREADY-PICKED VALUE 'Y'.
+        01  WS-TOP-TEN-COUNT        PIC 9(4) VALUE ZEROES.
+        01  WS-TOP-TEN-WINNER       PIC 9(4).
+        01  WS-TOP-TEN-HIGH         PIC 9(10).
+        01  WS-TOP-TEN-RANK         PIC 99.
+        01  WS-TOP-TEN-OVERFLOW-SW  PIC X VALUE 'N'.
+            88  TOP-TEN-OVERFLOW    VALUE 'Y'.
+
+        01  HEADING-LINE.
+            05 FILLER              PIC X(5) VALUE SPACES.
+            05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER              PIC X(29) VALUE SPACES.
+            05 FILLER              PIC X(6)  VALUE 'REGION'.
+            05 FILLER              PIC X(9) VALUE SPACES.
+            05 FILLER              PIC X(12) VALUE 'COMMISSIONS'.
+            05 FILLER              PIC X(10) VALUE SPACES.
+            05 HEAD-DATE.
+              10 HEAD-MONTH        PIC X(2).
+              10 FILLER            PIC X VALUE '/'.
+              10 HEAD-DAY          PIC X(2).
+              10 FILLER            PIC X VALUE '/'.
+              10 HEAD-YEAR         PIC X(4).
+              10 FILLER            PIC X VALUE '/'.
+
+        01  HEADING-LINE-2.
+           05 FILLER              PIC X(5) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE '----------------'.
+           05 FILLER              PIC X(29) VALUE SPACES.
+           05 FILLER              PIC X(6)  VALUE '------'.
+           05 FILLER              PIC X(9) VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE '------------'.
+           05 FILLER              PIC X(10) VALUE SPACES.
+
+        01  DETAIL-LINE.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 DET-SALESPERSON-NAME PIC X(40).
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 DET-REGION           PIC X(5).
+            05 FILLER               PIC X(1)  VALUE SPACES.
+            05 DET-COMMISSIONAMT    PIC $$$,$$$,$$$,$$9.
+            05 FILLER               PIC X(10)  VALUE SPACES.
+
+
+        01  TOTAL-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(16)  VALUE SPACES.
+             05 FILLER               PIC X(10)  VALUE SPACES.
+             05 FILLER               PIC X(10)   VALUE SPACES.
+             05 FILLER               PIC X(15)  VALUE 'GRAND  TOTAL'.
+             05 TOTAL-YRLY-COMM      PIC $**,***,***,**9.
+             05 FILLER               PIC X(43)  VALUE SPACES.
+
+        01  TOTAL-SALES-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(16)  VALUE SPACES.
+             05 FILLER               PIC X(10)  VALUE SPACES.
+             05 FILLER               PIC X(10)  VALUE SPACES.
+             05 FILLER               PIC X(15)  VALUE 'TOTAL  SALES'.
+             05 TOTAL-YRLY-SALES     PIC $**,***,***,**9.
+             05 FILLER               PIC X(43)  VALUE SPACES.
+
+        01  REGION-HEADING-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(30)  VALUE
+                'REGIONAL SALES SUBTOTALS'.
+             05 FILLER               PIC X(97)  VALUE SPACES.
+
+        01  REGION-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 REG-NAME             PIC X(10).
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 REG-SALES            PIC $**,***,***,**9.
+             05 FILLER               PIC X(97)  VALUE SPACES.
+
+        01  GENDER-HEADING-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(40)  VALUE
+                'SALES AND COMMISSION BY GENDER'.
+             05 FILLER               PIC X(87)  VALUE SPACES.
+
+        01  GENDER-COLUMN-HEADINGS.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(10)  VALUE 'GENDER'.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(6)   VALUE 'COUNT'.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(16)  VALUE 'TOTAL SALES'.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(16)  VALUE 'TOTAL COMM'.
+             05 FILLER               PIC X(68)  VALUE SPACES.
+
+        01  GENDER-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 GEN-NAME             PIC X(10).
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 GEN-COUNT            PIC ZZ,ZZ9.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 GEN-SALES            PIC $**,***,***,**9.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 GEN-COMM             PIC $**,***,***,**9.
+             05 FILLER               PIC X(42)  VALUE SPACES.
+
+        01  TOP-TEN-HEADING-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(40)  VALUE
+                'TOP 10 SALESPEOPLE BY COMMISSION'.
+             05 FILLER               PIC X(87)  VALUE SPACES.
+
+        01  TOP-TEN-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 TT-RANK               PIC Z9.
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 TT-NAME               PIC X(40).
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 TT-REGION             PIC X(5).
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 TT-COMMISSION         PIC $**,***,***,**9.
+             05 FILLER                PIC X(66) VALUE SPACES.
+
+        01  EXCEPTION-HEADING-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(40)  VALUE
+                'EXCEPTION LISTING - RECORDS NOT TOTALED'.
+             05 FILLER                PIC X(87) VALUE SPACES.
+
+        01  EXCEPTION-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 EXC-ID               PIC 9(5).
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 EXC-NAME             PIC X(40).
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 EXC-REGION           PIC X(5).
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 EXC-SALES            PIC 9(6).
+             05 FILLER               PIC X(3)   VALUE SPACES.
+             05 EXC-REASON           PIC X(30).
+             05 FILLER               PIC X(29)  VALUE SPACES.
+
+        01  EXCEPTION-TOTAL-LINE.
+             05 FILLER               PIC X(5)   VALUE SPACES.
+             05 FILLER               PIC X(30)  VALUE
+                'TOTAL EXCEPTION RECORDS: '.
+             05 EXC-TOTAL-COUNT      PIC ZZZZ9.
+             05 FILLER               PIC X(92)  VALUE SPACES.
+
+        COPY RPTCTL.
+
+        PROCEDURE DIVISION.
+
+        0050-OPEN-FILE.
+           MOVE "SALESWITHCOMMISSION" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           OPEN INPUT SALESFILE.
+           IF WS-SALESFILE-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN SALESFILE, STATUS = "
+                   WS-SALESFILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 0200-STOP-RUN
+           END-IF.
+           PERFORM 0045-BUILD-REPORT-FILENAME.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRINTFILE-STATUS NOT = "00"
+               DISPLAY "ERR: UNABLE TO OPEN PRINT-FILE, STATUS = "
+                   WS-PRINTFILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 0200-STOP-RUN
+           END-IF.
+           PERFORM 0100-PROCESS-RECORDS.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0200-STOP-RUN.
+
+        0045-BUILD-REPORT-FILENAME.
+           MOVE SPACES TO WS-REPORT-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           STRING "SALESREPORT"     DELIMITED BY SIZE
+                  WS-CURRENT-YEAR   DELIMITED BY SIZE
+                  WS-CURRENT-MONTH  DELIMITED BY SIZE
+                  WS-CURRENT-DAY    DELIMITED BY SIZE
+                  ".DAT"            DELIMITED BY SIZE
+              INTO WS-REPORT-FILENAME.
+
+        0100-PROCESS-RECORDS.
+
+           PERFORM 0110-WRITE-HEADING-LINE.
+           READ SALESFILE
+                AT END SET ENDOFSALES TO TRUE
+           END-READ.
+           PERFORM UNTIL ENDOFSALES
+            ADD 1 TO WS-RECORD-COUNT
+            PERFORM 0115-VALIDATE-RECORD
+            IF EXC-REASON = SPACES
+               ADD YEARLYSALES TO WS-TOTAL-SALES
+               MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
+               MOVE REGION TO DET-REGION
+               PERFORM 0116-COMPUTE-COMMISSION
+               MOVE WS-COMMISSION-AMT TO DET-COMMISSIONAMT
+               COMPUTE  WS-TOTAL-COMM = WS-TOTAL-COMM +
+                   WS-COMMISSION-AMT
+               PERFORM 0117-ACCUMULATE-REGION
+               PERFORM 0118-ACCUMULATE-GENDER
+               PERFORM 0119-SAVE-TOP-TEN-CANDIDATE
+               PERFORM 0120-WRITE-DETAIL-LINE
+            ELSE
+               PERFORM 0180-WRITE-EXCEPTION-LINE
+            END-IF
+
+            READ SALESFILE
+            AT END SET ENDOFSALES TO TRUE
+            END-READ
+           END-PERFORM.
+           PERFORM 0130-WRITE-TOTAL-LINE.
+           PERFORM 0140-WRITE-REGION-TOTALS.
+           PERFORM 0150-WRITE-GENDER-SUMMARY.
+           PERFORM 0160-WRITE-TOP-TEN.
+           PERFORM 0190-WRITE-EXCEPTION-TOTAL.
+
+        0110-WRITE-HEADING-LINE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            MOVE WS-CURRENT-DAY TO HEAD-DAY.
+            MOVE WS-CURRENT-MONTH TO HEAD-MONTH.
+            MOVE WS-CURRENT-YEAR TO HEAD-YEAR.
+            MOVE HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE HEADING-LINE-2 TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'SALESPERSON COMMISSION REPORT' TO RPT-TITLE.
+            MOVE WS-CURRENT-MONTH TO RPT-RUN-MONTH.
+            MOVE WS-CURRENT-DAY   TO RPT-RUN-DAY.
+            MOVE WS-CURRENT-YEAR  TO RPT-RUN-YEAR.
+            MOVE 0 TO RPT-PAGE-NUMBER.
+            MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT.
+
+        0115-VALIDATE-RECORD.
+           MOVE SPACES TO EXC-REASON.
+           EVALUATE TRUE
+              WHEN YEARLYSALES = ZEROES OR YEARLYSALES < ZEROES
+                 MOVE "ZERO OR NEGATIVE YEARLY SALES" TO EXC-REASON
+              WHEN REGION = SPACES
+                 MOVE "BLANK REGION" TO EXC-REASON
+              WHEN SALESPERSON-ID = ZEROES
+                 MOVE "ZERO SALESPERSON ID" TO EXC-REASON
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+        0116-COMPUTE-COMMISSION.
+           IF YEARLYSALES > WS-COMMISSION-THRESHOLD
+              COMPUTE WS-COMMISSION-AMT =
+                 (WS-COMMISSION-THRESHOLD * WS-COMMISSION-RATE-LOW) +
+                 ((YEARLYSALES - WS-COMMISSION-THRESHOLD) *
+                   WS-COMMISSION-RATE-HIGH)
+           ELSE
+              COMPUTE WS-COMMISSION-AMT =
+                 WS-COMMISSION-RATE-LOW * YEARLYSALES
+           END-IF.
+
+        0117-ACCUMULATE-REGION.
+           EVALUATE REGION
+              WHEN "EAST "
+                 ADD YEARLYSALES TO WS-EAST
+              WHEN "WEST "
+                 ADD YEARLYSALES TO WS-WEST
+              WHEN "NORTH"
+                 ADD YEARLYSALES TO WS-NORTH
+              WHEN "SOUTH"
+                 ADD YEARLYSALES TO WS-SOUTH
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+        0118-ACCUMULATE-GENDER.
+           EVALUATE GENDER
+              WHEN "M"
+                 ADD YEARLYSALES TO WS-MALE-SALES
+                 ADD WS-COMMISSION-AMT TO WS-MALE-COMM
+                 ADD 1 TO WS-MALE-COUNT
+              WHEN "F"
+                 ADD YEARLYSALES TO WS-FEMALE-SALES
+                 ADD WS-COMMISSION-AMT TO WS-FEMALE-COMM
+                 ADD 1 TO WS-FEMALE-COUNT
+              WHEN OTHER
+                 ADD YEARLYSALES TO WS-OTHER-SALES
+                 ADD WS-COMMISSION-AMT TO WS-OTHER-COMM
+                 ADD 1 TO WS-OTHER-COUNT
+           END-EVALUATE.
+
+        0119-SAVE-TOP-TEN-CANDIDATE.
+           IF WS-TOP-TEN-COUNT < 2000
+              ADD 1 TO WS-TOP-TEN-COUNT
+              SET WS-TT-IDX TO WS-TOP-TEN-COUNT
+              MOVE SALESPERSON-NAME TO WS-TT-NAME (WS-TT-IDX)
+              MOVE REGION           TO WS-TT-REGION (WS-TT-IDX)
+              MOVE WS-COMMISSION-AMT TO WS-TT-COMMISSION (WS-TT-IDX)
+              MOVE 'N'              TO WS-TT-PICKED (WS-TT-IDX)
+           ELSE
+              IF NOT TOP-TEN-OVERFLOW
+                 SET TOP-TEN-OVERFLOW TO TRUE
+                 DISPLAY "WARNING: TOP-TEN CANDIDATE TABLE FULL AT "
+                    "2000, REMAINING SALESPEOPLE NOT CONSIDERED "
+                    "FOR RANKING"
+                 IF RETURN-CODE = 0
+                    MOVE 4 TO RETURN-CODE
+                 END-IF
+              END-IF
+           END-IF.
+
+        0120-WRITE-DETAIL-LINE.
+            PERFORM 9500-CHECK-PAGE-OVERFLOW.
+            MOVE DETAIL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0130-WRITE-TOTAL-LINE.
+            MOVE WS-TOTAL-COMM TO TOTAL-YRLY-COMM .
+            MOVE TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE WS-TOTAL-SALES TO TOTAL-YRLY-SALES.
+            MOVE TOTAL-SALES-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0140-WRITE-REGION-TOTALS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE REGION-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+            MOVE "EAST"   TO REG-NAME.
+            MOVE WS-EAST  TO REG-SALES.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE "WEST"   TO REG-NAME.
+            MOVE WS-WEST  TO REG-SALES.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE "NORTH"  TO REG-NAME.
+            MOVE WS-NORTH TO REG-SALES.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE "SOUTH"  TO REG-NAME.
+            MOVE WS-SOUTH TO REG-SALES.
+            MOVE REGION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0150-WRITE-GENDER-SUMMARY.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE GENDER-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+            MOVE GENDER-COLUMN-HEADINGS TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE "MALE"    TO GEN-NAME.
+            MOVE WS-MALE-COUNT TO GEN-COUNT.
+            MOVE WS-MALE-SALES TO GEN-SALES.
+            MOVE WS-MALE-COMM  TO GEN-COMM.
+            MOVE GENDER-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE "FEMALE"  TO GEN-NAME.
+            MOVE WS-FEMALE-COUNT TO GEN-COUNT.
+            MOVE WS-FEMALE-SALES TO GEN-SALES.
+            MOVE WS-FEMALE-COMM  TO GEN-COMM.
+            MOVE GENDER-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE "OTHER/NS" TO GEN-NAME.
+            MOVE WS-OTHER-COUNT TO GEN-COUNT.
+            MOVE WS-OTHER-SALES TO GEN-SALES.
+            MOVE WS-OTHER-COMM  TO GEN-COMM.
+            MOVE GENDER-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0160-WRITE-TOP-TEN.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE TOP-TEN-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINE.
+            MOVE 0 TO WS-TOP-TEN-RANK.
+            PERFORM 0165-FIND-AND-PRINT-NEXT
+               VARYING WS-TOP-TEN-RANK FROM 1 BY 1
+               UNTIL WS-TOP-TEN-RANK > 10
+                  OR WS-TOP-TEN-RANK > WS-TOP-TEN-COUNT.
+
+        0165-FIND-AND-PRINT-NEXT.
+            MOVE 0 TO WS-TOP-TEN-HIGH.
+            MOVE 0 TO WS-TOP-TEN-WINNER.
+            SET WS-TT-IDX TO 1.
+            PERFORM WS-TOP-TEN-COUNT TIMES
+               IF NOT WS-TT-ALREADY-PICKED (WS-TT-IDX)
+                  AND WS-TT-COMMISSION (WS-TT-IDX) > WS-TOP-TEN-HIGH
+                     MOVE WS-TT-COMMISSION (WS-TT-IDX)
+                        TO WS-TOP-TEN-HIGH
+                     SET WS-TOP-TEN-WINNER TO WS-TT-IDX
+               END-IF
+               SET WS-TT-IDX UP BY 1
+            END-PERFORM.
+            IF WS-TOP-TEN-WINNER > 0
+               SET WS-TT-IDX2 TO WS-TOP-TEN-WINNER
+               MOVE 'Y' TO WS-TT-PICKED (WS-TT-IDX2)
+               MOVE WS-TOP-TEN-RANK       TO TT-RANK
+               MOVE WS-TT-NAME (WS-TT-IDX2)       TO TT-NAME
+               MOVE WS-TT-REGION (WS-TT-IDX2)     TO TT-REGION
+               MOVE WS-TT-COMMISSION (WS-TT-IDX2) TO TT-COMMISSION
+               MOVE TOP-TEN-LINE TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+            END-IF.
+
+        0180-WRITE-EXCEPTION-LINE.
+            ADD 1 TO WS-EXCEPTION-COUNT.
+            IF WS-EXCEPTION-COUNT = 1
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+               MOVE EXCEPTION-HEADING-LINE TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 2 LINE
+            END-IF.
+            MOVE SALESPERSON-ID     TO EXC-ID.
+            MOVE SALESPERSON-NAME   TO EXC-NAME.
+            MOVE REGION             TO EXC-REGION.
+            MOVE YEARLYSALES        TO EXC-SALES.
+            MOVE EXCEPTION-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0190-WRITE-EXCEPTION-TOTAL.
+            IF WS-EXCEPTION-COUNT > 0
+               MOVE WS-EXCEPTION-COUNT TO EXC-TOTAL-COUNT
+               MOVE EXCEPTION-TOTAL-LINE TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 2 LINE
+            END-IF.
+
+        0200-STOP-RUN.
+           CLOSE SALESFILE.
+           CLOSE PRINT-FILE.
+           PERFORM 9610-JOBLOG-END.
+           GOBACK.
+
+           COPY RPTPAGE.
+           COPY JOBLOG.
+
+          END PROGRAM SALESWITHCOMMISSION.
