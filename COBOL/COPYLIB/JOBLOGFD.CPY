@@ -0,0 +1,17 @@
+      ******************************************************************
+      * JOBLOGFD - record layout for the shared JOBLOG.DAT run log.
+      * COPY this immediately after "FD JOBLOGFILE." in the FILE
+      * SECTION.
+      ******************************************************************
+       01  JOBLOG-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  JOBLOG-OUT-JOBNAME      PIC X(20).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  JOBLOG-OUT-EVENT        PIC X(10).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  JOBLOG-OUT-DATE         PIC 9(8).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  JOBLOG-OUT-TIME         PIC 9(8).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  JOBLOG-OUT-RC           PIC -(4)9.
+           05  FILLER                  PIC X(30) VALUE SPACES.
