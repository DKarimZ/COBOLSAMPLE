@@ -0,0 +1,39 @@
+      ******************************************************************
+      * JOBLOG - shared job-level run-log paragraphs.
+      *
+      * PERFORM 9600-JOBLOG-START once, right after setting
+      * JOBLOG-PROGRAM-NAME. PERFORM 9610-JOBLOG-END as the last step
+      * before STOP RUN so the "ENDED" line carries the program's
+      * final RETURN-CODE. Each paragraph opens JOBLOG.DAT in EXTEND
+      * mode (falling back to OUTPUT mode the first time the file
+      * does not yet exist), writes one line, and closes it again, so
+      * every program in the batch suite can append to the same log
+      * without holding it open across the whole run.
+      ******************************************************************
+       9600-JOBLOG-START.
+           OPEN EXTEND JOBLOGFILE.
+           IF WS-JOBLOG-STATUS NOT = "00"
+              OPEN OUTPUT JOBLOGFILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOBLOG-DATETIME.
+           MOVE JOBLOG-PROGRAM-NAME TO JOBLOG-OUT-JOBNAME.
+           MOVE "STARTED"           TO JOBLOG-OUT-EVENT.
+           MOVE WS-JOBLOG-DATE      TO JOBLOG-OUT-DATE.
+           MOVE WS-JOBLOG-TIME      TO JOBLOG-OUT-TIME.
+           MOVE 0                   TO JOBLOG-OUT-RC.
+           WRITE JOBLOG-LINE.
+           CLOSE JOBLOGFILE.
+
+       9610-JOBLOG-END.
+           OPEN EXTEND JOBLOGFILE.
+           IF WS-JOBLOG-STATUS NOT = "00"
+              OPEN OUTPUT JOBLOGFILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOBLOG-DATETIME.
+           MOVE JOBLOG-PROGRAM-NAME TO JOBLOG-OUT-JOBNAME.
+           MOVE "ENDED"             TO JOBLOG-OUT-EVENT.
+           MOVE WS-JOBLOG-DATE      TO JOBLOG-OUT-DATE.
+           MOVE WS-JOBLOG-TIME      TO JOBLOG-OUT-TIME.
+           MOVE RETURN-CODE         TO JOBLOG-OUT-RC.
+           WRITE JOBLOG-LINE.
+           CLOSE JOBLOGFILE.
