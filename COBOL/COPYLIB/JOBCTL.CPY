@@ -0,0 +1,20 @@
+      ******************************************************************
+      * JOBCTL - shared job-log working-storage fields.
+      *
+      * COPY this into WORKING-STORAGE SECTION. The host program must
+      * also COPY JOBLOGFD into the FD for JOBLOGFILE (SELECT
+      * JOBLOGFILE ASSIGN TO "JOBLOG.DAT" ORGANIZATION LINE SEQUENTIAL
+      * FILE STATUS WS-JOBLOG-STATUS) and COPY JOBLOG into the
+      * PROCEDURE DIVISION. Set JOBLOG-PROGRAM-NAME once near the top
+      * of the run, PERFORM 9600-JOBLOG-START right after that, and
+      * PERFORM 9610-JOBLOG-END as the last thing before STOP RUN so
+      * the line it writes carries the program's final RETURN-CODE.
+      ******************************************************************
+       01  WS-JOBLOG-STATUS            PIC X(2).
+
+       01  JOBLOG-PROGRAM-NAME         PIC X(20) VALUE SPACES.
+
+       01  WS-JOBLOG-DATETIME.
+           05  WS-JOBLOG-DATE          PIC 9(8).
+           05  WS-JOBLOG-TIME          PIC 9(8).
+           05  FILLER                  PIC X(5).
