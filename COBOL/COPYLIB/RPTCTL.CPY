@@ -0,0 +1,40 @@
+      ******************************************************************
+      * RPTCTL - shared report page-control fields and standard page
+      * heading layout.
+      *
+      * COPY this into WORKING-STORAGE SECTION. The host program sets
+      * RPT-TITLE and RPT-RUN-MONTH/RPT-RUN-DAY/RPT-RUN-YEAR once,
+      * near the top of the run, then COPYs RPTPAGE into the
+      * PROCEDURE DIVISION and PERFORMs 9500-CHECK-PAGE-OVERFLOW
+      * before writing each line of a repeating report section. The
+      * host program must have a print record named PRINT-LINE.
+      *
+      * Leave RPT-PAGE-NUMBER at zero and set RPT-LINE-COUNT to
+      * RPT-LINES-PER-PAGE (instead of zero) once the title/date
+      * fields are moved in - that makes the very first
+      * 9500-CHECK-PAGE-OVERFLOW look like a full page, so the
+      * heading for page 1 prints before the first detail line
+      * instead of only appearing once a report actually overflows.
+      ******************************************************************
+       01  RPT-PAGE-CONTROL.
+           05  RPT-LINE-COUNT           PIC 9(3) VALUE ZEROES.
+           05  RPT-PAGE-NUMBER          PIC 9(3) VALUE ZEROES.
+           05  RPT-LINES-PER-PAGE       PIC 9(3) VALUE 060.
+           05  RPT-TITLE                PIC X(40) VALUE SPACES.
+           05  RPT-RUN-MONTH            PIC 99.
+           05  RPT-RUN-DAY              PIC 99.
+           05  RPT-RUN-YEAR             PIC 9(4).
+
+       01  RPT-PAGE-HEADING-LINE.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  RPT-HEAD-TITLE           PIC X(40).
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(5)  VALUE 'PAGE '.
+           05  RPT-HEAD-PAGE-NO         PIC ZZ9.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  RPT-HEAD-MONTH           PIC 99.
+           05  FILLER                   PIC X     VALUE '/'.
+           05  RPT-HEAD-DAY             PIC 99.
+           05  FILLER                   PIC X     VALUE '/'.
+           05  RPT-HEAD-YEAR            PIC 9(4).
+           05  FILLER                   PIC X(32) VALUE SPACES.
