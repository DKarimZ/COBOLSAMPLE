@@ -0,0 +1,25 @@
+      ******************************************************************
+      * RPTPAGE - shared page-overflow check.
+      *
+      * COPY this into the PROCEDURE DIVISION of a program that has
+      * also COPYed RPTCTL into WORKING-STORAGE. PERFORM
+      * 9500-CHECK-PAGE-OVERFLOW before writing each line of a
+      * repeating report section; it starts a new page (reprinting
+      * the standard heading) whenever the current page is full.
+      ******************************************************************
+       9500-CHECK-PAGE-OVERFLOW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+              PERFORM 9510-WRITE-PAGE-HEADING
+           END-IF.
+           ADD 1 TO RPT-LINE-COUNT.
+
+       9510-WRITE-PAGE-HEADING.
+           ADD 1 TO RPT-PAGE-NUMBER.
+           MOVE RPT-TITLE       TO RPT-HEAD-TITLE.
+           MOVE RPT-PAGE-NUMBER TO RPT-HEAD-PAGE-NO.
+           MOVE RPT-RUN-MONTH   TO RPT-HEAD-MONTH.
+           MOVE RPT-RUN-DAY     TO RPT-HEAD-DAY.
+           MOVE RPT-RUN-YEAR    TO RPT-HEAD-YEAR.
+           MOVE RPT-PAGE-HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING PAGE.
+           MOVE 0 TO RPT-LINE-COUNT.
