@@ -1,236 +1,771 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. SEARCHWEATHER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL.
-           SELECT WEATHERDATA ASSIGN TO "weather2020.dat"
-           FILE STATUS IS FILE-CHECK-KEY
-              ORGANIZATION IS LINE SEQUENTIAL.
-             
-
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD WEATHERDATA.
-       01 WEATHERRECORD.
-           88 ENDOFFILE       VALUE HIGH-VALUES.
-           05 NEWSTATION         PIC 9(6).
-           05 NEWMONTH           PIC 9(2).
-           05 NEWDAY             PIC 9(2).
-           05 NEWYEAR            PIC 9(4).
-           05 NEWMOY-TEMP        PIC 999.9.
-           05 NEWFOG             PIC 9.
-           05 NEWRAIN            PIC 9.
-           05 NEWSNOW            PIC 9.
-           05 NEWHAIL            PIC 9.
-           05 NEWTHUNDER         PIC 9.
-           05 NEWSTORM           PIC 99999.
-
-       WORKING-STORAGE SECTION.   
-       01 WS-WEATHER-RECORD-TABLE OCCURS 100 TIMES ASCENDING
-           KEY IS TABLE-STATION
-           INDEXED BY STATION-INDEX.
-
-           05 TABLE-STATION       PIC 9(6).
-           05 TABLE-MONTH         PIC 9(2).
-           05 TABLE-DAY           PIC 9(2).
-           05 TABLE-YEAR          PIC 9(4).
-           05 TABLE-MOYTEMP       PIC 999.9.
-           05 TABLE-FOG           PIC 9.
-           05 TABLE-RAIN          PIC 9.
-           05 TABLE-SNOW          PIC 9.
-           05 TABLE-HAIL          PIC 9.
-           05 TABLE-THUNDER       PIC 9.
-           05 TABLE-STORM         PIC 9. 
-       
-       01 WS-UTILS.
-           05 WS-NUMBEROFSTAT    PIC 999.
-           05 WS-SUBSCRIPT       PIC 999.
-           05 SUBSCRIPT          PIC 999.
-           05 FILE-CHECK-KEY     PIC 99.
-
-       01 WS-USER-CHOICE.
-          05 WS-ALLINTABLE       PIC 9.
-          05 WS-SELECTSTATION    PIC 9.
-          05 SEARCH-STATION-KEY  PIC 9(6).
-          05 SEARCH-MESSAGE      PIC X(50).
-
-       01 DET-LINE OCCURS 100 TIMES.
-           05 FILLER             PIC X(10).
-           05 DET-STATION        PIC 9(6).
-           05 FILLER             PIC X(5).
-           05 DET-MONTH          PIC 9(2).
-           05 FILLER             PIC X(5).
-           05 DET-DAY            PIC 9(2).
-           05 FILLER             PIC X(5).
-           05 DET-YEAR           PIC 9(4).
-           05 FILLER             PIC X(5).
-           05 DET-MOYTEMP        PIC 999.9.
-           05 FILLER             PIC X(5).
-           05 DET-FOG            PIC 9.
-           05 FILLER             PIC X(5).
-           05 DET-RAIN           PIC 9.
-           05 FILLER             PIC X(5).
-           05 DET-SNOW           PIC 9.
-           05 FILLER             PIC X(5).
-           05 DET-HAIL           PIC 9.
-           05 FILLER             PIC X(5).
-           05 DET-THUNDER        PIC 9.  
-           05 FILLER             PIC X(5).
-           05 DET-STORM          PIC 99999.
-
-       01 HEADER-LINE-1.
-           05 FILLER            PIC X(10).
-           05 FILLER            PIC X(7)  VALUE 'STATION'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE 'MONTH'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(3)  VALUE 'DAY'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(4)  VALUE 'YEAR'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(3)  VALUE 'MOY'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(3)  VALUE 'FOG'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(4)  VALUE 'RAIN'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(4)  VALUE 'SNOW'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE 'HAIL'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE 'THUND'.  
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE 'STORM'.
-
-       01 HEADER-LINE-2.
-           05 FILLER            PIC X(10).
-           05 FILLER            PIC X(7)  VALUE '-------'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE '-----'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(3)  VALUE '---'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(4)  VALUE  '----'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(3)  VALUE '---'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(3)  VALUE '---'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(4)  VALUE '----'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(4)  VALUE '----'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE '-----'.
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE '-----'.  
-           05 FILLER            PIC X(5).
-           05 FILLER            PIC X(5)  VALUE '-----'.
-
-       PROCEDURE DIVISION.
-
-       0100-START.
-           OPEN INPUT WEATHERDATA.
-           IF FILE-CHECK-KEY NOT= '00'
-              DISPLAY 'FILE STATUS', FILE-CHECK-KEY 
-              STOP RUN.
-           READ WEATHERDATA 
-              AT END SET ENDOFFILE TO TRUE
-           END-READ.
-           COMPUTE WS-NUMBEROFSTAT = 1.
-           COMPUTE WS-SUBSCRIPT = 1.
-           COMPUTE SUBSCRIPT = 1.
-           PERFORM 0200-PROCESS-FILE UNTIL ENDOFFILE.
-           DISPLAY 'Afficher toutes les stations en tapant 1'.
-           DISPLAY 'Afficher une station specifique en tapant 2'.
-           ACCEPT WS-USER-CHOICE.
-           IF WS-USER-CHOICE = 2
-              DISPLAY HEADER-LINE-1
-              DISPLAY HEADER-LINE-2
-              PERFORM 0220-PROCESS-SEARCHONE 
-           ELSE IF WS-USER-CHOICE = 1
-              DISPLAY HEADER-LINE-1
-              DISPLAY HEADER-LINE-2
-              PERFORM 0210-DISPLAY-DETAILS 
-           END-IF.
-           PERFORM 0900-STOP-RUN.
-
-
-       0200-PROCESS-FILE.
-           ADD 1 TO WS-NUMBEROFSTAT.
-           MOVE NEWSTATION   TO TABLE-STATION (Ws-SUBSCRIPT).
-           MOVE NEWMONTH     TO TABLE-MONTH   (Ws-SUBSCRIPT).
-           MOVE NEWDAY       TO TABLE-DAY     (Ws-SUBSCRIPT).
-           MOVE NEWYEAR      TO TABLE-YEAR    (Ws-SUBSCRIPT).
-           MOVE NEWMOY-TEMP  TO TABLE-MOYTEMP (Ws-SUBSCRIPT).
-           MOVE NEWFOG       TO TABLE-FOG     (Ws-SUBSCRIPT).
-           MOVE NEWRAIN      TO TABLE-RAIN     (Ws-SUBSCRIPT).
-           MOVE NEWSNOW      TO TABLE-SNOW    (Ws-SUBSCRIPT).
-           MOVE NEWHAIL      TO TABLE-HAIl    (Ws-SUBSCRIPT).
-           MOVE NEWTHUNDER   TO TABLE-THUNDER (Ws-SUBSCRIPT).
-           MOVE NEWSTORM     TO TABLE-STORM   (Ws-SUBSCRIPT).
-           READ WEATHERDATA 
-             AT END SET ENDOFFILE TO TRUE
-           END-READ.
-           ADD 1 TO WS-SUBSCRIPT.
-
-
-       0210-DISPLAY-DETAILS.
-           PERFORM VARYING SUBSCRIPT FROM 1 BY 1
-           UNTIL SUBSCRIPT > WS-NUMBEROFSTAT
-           MOVE TABLE-STATION(SUBSCRIPT) TO DET-STATION(SUBSCRIPT)
-           MOVE TABLE-MONTH  (SUBSCRIPT) TO DET-MONTH  (SUBSCRIPT)
-           MOVE TABLE-DAY    (SUBSCRIPT) TO DET-DAY    (SUBSCRIPT)
-           MOVE TABLE-YEAR   (SUBSCRIPT) TO DET-YEAR   (SUBSCRIPT)
-           MOVE TABLE-MOYTEMP(SUBSCRIPT) TO DET-MOYTEMP(SUBSCRIPT) 
-           MOVE TABLE-FOG    (SUBSCRIPT) TO DET-FOG    (SUBSCRIPT)
-           MOVE TABLE-RAIN   (SUBSCRIPT) TO DET-RAIN   (SUBSCRIPT)
-           MOVE TABLE-SNOW   (SUBSCRIPT) TO DET-SNOW   (SUBSCRIPT)
-           MOVE TABLE-HAIL   (SUBSCRIPT) TO DET-HAIL   (SUBSCRIPT)
-           MOVE TABLE-THUNDER(SUBSCRIPT) TO DET-THUNDER(SUBSCRIPT)
-           MOVE TABLE-STORM  (SUBSCRIPT) TO DET-STORM  (SUBSCRIPT)
-           DISPLAY DET-LINE (SUBSCRIPT)
-           END-PERFORM.
-
-
-       0220-PROCESS-SEARCHONE.  
-           DISPLAY "Entrer un num√©ro de station".
-           ACCEPT SEARCH-STATION-KEY.
-           SEARCH  WS-WEATHER-RECORD-TABLE 
-              AT END
-                 MOVE 'NOT FOUND' TO SEARCH-MESSAGE
-              WHEN TABLE-STATION (STATION-INDEX) = SEARCH-STATION-KEY 
-               MOVE TABLE-STATION(STATION-INDEX) 
-                 TO DET-STATION(STATION-INDEX)
-               MOVE TABLE-MONTH  (STATION-INDEX) 
-                 TO DET-MONTH  (STATION-INDEX)
-               MOVE TABLE-DAY    (STATION-INDEX) 
-                 TO DET-DAY    (STATION-INDEX)
-               MOVE TABLE-YEAR   (STATION-INDEX) 
-                 TO DET-YEAR   (STATION-INDEX)
-               MOVE TABLE-MOYTEMP(STATION-INDEX) 
-                 TO DET-MOYTEMP(STATION-INDEX)
-               MOVE TABLE-FOG    (STATION-INDEX) 
-                 TO DET-FOG    (STATION-INDEX)
-               MOVE TABLE-RAIN   (STATION-INDEX) 
-                 TO DET-RAIN   (STATION-INDEX)
-               MOVE TABLE-SNOW   (STATION-INDEX) 
-                 TO DET-SNOW   (STATION-INDEX)
-               MOVE TABLE-HAIL   (STATION-INDEX) 
-                 TO DET-HAIL   (STATION-INDEX)
-               MOVE TABLE-THUNDER(STATION-INDEX) 
-                  TO DET-THUNDER(STATION-INDEX)
-               MOVE TABLE-STORM  (STATION-INDEX) 
-                 TO DET-STORM  (STATION-INDEX)
-           END-SEARCH.
-           DISPLAY DET-LINE (STATION-INDEX).
-           PERFORM 0900-STOP-RUN.
-
-              
-
-       0900-STOP-RUN.
-           CLOSE WEATHERDATA.
-           STOP RUN.
-
-       END PROGRAM SEARCHWEATHER.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCHWEATHER.
+
+      *********************************************************
+      * MODIFICATION HISTORY:
+      *  - The weather station table no longer caps at 100 rows;
+      *    it is now sized with OCCURS DEPENDING ON a configured
+      *    maximum, and loading stops with a clean error instead
+      *    of corrupting storage if the input exceeds it.
+      *  - Added a per-station aggregate statistics report
+      *    (average temperature, count of each weather event).
+      *  - Added a multi-criteria search (date range and weather
+      *    condition) alongside the original station-only search.
+      *  - Added a worst-weather ranking report.
+      *  - Added a control-file driven batch mode alongside the
+      *    original interactive ACCEPT menu.
+      *  - Added a CSV extract of the station table for downstream
+      *    analytics tools.
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEATHERDATA ASSIGN TO "weather2020.dat"
+           FILE STATUS IS FILE-CHECK-KEY
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WEATHERCTLFILE ASSIGN TO "WEATHERCTL.DAT"
+           FILE STATUS IS WS-CTL-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WEATHERREPORTFILE ASSIGN DYNAMIC WS-RPT-FILENAME
+           FILE STATUS IS WS-RPT-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WEATHERCSVFILE ASSIGN DYNAMIC WS-CSV-FILENAME
+           FILE STATUS IS WS-CSV-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+           FILE STATUS IS WS-JOBLOG-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WEATHERDATA.
+       01 WEATHERRECORD.
+           88 ENDOFFILE       VALUE HIGH-VALUES.
+           05 NEWSTATION         PIC 9(6).
+           05 NEWMONTH           PIC 9(2).
+           05 NEWDAY             PIC 9(2).
+           05 NEWYEAR            PIC 9(4).
+           05 NEWMOY-TEMP        PIC 999.9.
+           05 NEWFOG             PIC 9.
+           05 NEWRAIN            PIC 9.
+           05 NEWSNOW            PIC 9.
+           05 NEWHAIL            PIC 9.
+           05 NEWTHUNDER         PIC 9.
+           05 NEWSTORM           PIC 99999.
+
+       FD WEATHERCTLFILE.
+       01 WEATHERCTLREC.
+           05 CTL-CHOICE          PIC 9.
+           05 CTL-STATION         PIC 9(6).
+           05 CTL-YEAR-FROM       PIC 9(4).
+           05 CTL-YEAR-TO         PIC 9(4).
+           05 CTL-MONTH-FROM      PIC 9(2).
+           05 CTL-MONTH-TO        PIC 9(2).
+           05 CTL-DAY-FROM        PIC 9(2).
+           05 CTL-DAY-TO          PIC 9(2).
+           05 CTL-CONDITION       PIC 9.
+
+       FD WEATHERREPORTFILE.
+       01 PRINT-LINE             PIC X(132).
+
+       FD WEATHERCSVFILE.
+       01 CSV-OUT-LINE            PIC X(80).
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MAX-STATIONS            PIC 9(4) VALUE 5000.
+       01 WS-NUMBEROFSTAT            PIC 9(4) VALUE ZEROES.
+       01 WS-TABLE-OVERFLOW-SWITCH   PIC X VALUE 'N'.
+          88  TABLE-OVERFLOW         VALUE 'Y'.
+
+       01 WS-WEATHER-RECORD-TABLE OCCURS 1 TO 5000 TIMES
+           DEPENDING ON WS-NUMBEROFSTAT
+           ASCENDING KEY IS TABLE-STATION
+           INDEXED BY STATION-INDEX.
+
+           05 TABLE-STATION       PIC 9(6).
+           05 TABLE-MONTH         PIC 9(2).
+           05 TABLE-DAY           PIC 9(2).
+           05 TABLE-YEAR          PIC 9(4).
+           05 TABLE-MOYTEMP       PIC 999.9.
+           05 TABLE-FOG           PIC 9.
+           05 TABLE-RAIN          PIC 9.
+           05 TABLE-SNOW          PIC 9.
+           05 TABLE-HAIL          PIC 9.
+           05 TABLE-THUNDER       PIC 9.
+           05 TABLE-STORM         PIC 9.
+
+       01 WS-UTILS.
+           05 WS-SUBSCRIPT       PIC 9(4).
+           05 SUBSCRIPT          PIC 9(4).
+           05 FILE-CHECK-KEY     PIC 99.
+
+       01 WS-RUN-MODE                PIC X VALUE SPACE.
+          88  BATCH-MODE             VALUE 'B' 'b'.
+
+       01 WS-CTL-STATUS              PIC X(2).
+       01 WS-RPT-STATUS              PIC X(2).
+       01 WS-CSV-STATUS              PIC X(2).
+       01 WS-CTL-EOF-SWITCH          PIC X VALUE 'N'.
+          88  CTL-EOF                VALUE 'Y'.
+
+       01 WS-OUT-LINE                PIC X(132).
+
+       01 WS-CTL-RUN-DATE-DATA.
+          05 WS-CTL-RUN-DATE          PIC 9(8).
+          05 FILLER                   PIC X(13).
+       01 WS-RPT-FILENAME             PIC X(40).
+       01 WS-CSV-FILENAME             PIC X(40).
+
+       COPY RPTCTL.
+       COPY JOBCTL.
+
+       01 WS-USER-CHOICE.
+          05 WS-MENU-CHOICE      PIC 9.
+          05 SEARCH-STATION-KEY  PIC 9(6).
+          05 SEARCH-MESSAGE      PIC X(50).
+
+       01 WS-SEARCH-CRITERIA.
+          05 WS-CRIT-STATION       PIC 9(6).
+          05 WS-CRIT-YEAR-FROM     PIC 9(4).
+          05 WS-CRIT-YEAR-TO       PIC 9(4).
+          05 WS-CRIT-MONTH-FROM    PIC 9(2).
+          05 WS-CRIT-MONTH-TO      PIC 9(2).
+          05 WS-CRIT-DAY-FROM      PIC 9(2).
+          05 WS-CRIT-DAY-TO        PIC 9(2).
+          05 WS-CRIT-CONDITION     PIC 9.
+          05 WS-FROM-DATE          PIC 9(8).
+          05 WS-TO-DATE            PIC 9(8).
+          05 WS-ROW-DATE           PIC 9(8).
+
+       01 WS-SUMMARY-COUNT           PIC 9(4) VALUE ZEROES.
+       01 WS-STATION-SUMMARY-TABLE.
+          05 WS-SUMMARY-ENTRY OCCURS 1 TO 5000 TIMES
+              DEPENDING ON WS-SUMMARY-COUNT
+              INDEXED BY SUMMARY-INDEX SUMMARY-INDEX2.
+             10 SUM-STATION         PIC 9(6).
+             10 SUM-DAY-COUNT       PIC 9(5).
+             10 SUM-TEMP-TOTAL      PIC 9(7)V9.
+             10 SUM-FOG-COUNT       PIC 9(5).
+             10 SUM-RAIN-COUNT      PIC 9(5).
+             10 SUM-SNOW-COUNT      PIC 9(5).
+             10 SUM-HAIL-COUNT      PIC 9(5).
+             10 SUM-THUNDER-COUNT   PIC 9(5).
+             10 SUM-STORM-COUNT     PIC 9(6).
+             10 SUM-PICKED          PIC X VALUE 'N'.
+                88  SUM-ALREADY-PICKED VALUE 'Y'.
+
+       01 WS-FOUND-SUMMARY-IDX       PIC 9(4).
+       01 WS-AVG-TEMP                PIC 999V9.
+       01 WS-ROW-TEMP                PIC 999V9.
+       01 WS-ROW-STORM-SWITCH        PIC X.
+          88  ROW-HAS-STORM-COND     VALUE 'Y'.
+       01 WS-RANK-HIGH                PIC 9(6).
+       01 WS-RANK-WINNER              PIC 9(4).
+       01 WS-RANK-NUMBER              PIC 99.
+
+       01 DET-LINE.
+           05 FILLER             PIC X(10).
+           05 DET-STATION        PIC 9(6).
+           05 FILLER             PIC X(5).
+           05 DET-MONTH          PIC 9(2).
+           05 FILLER             PIC X(5).
+           05 DET-DAY            PIC 9(2).
+           05 FILLER             PIC X(5).
+           05 DET-YEAR           PIC 9(4).
+           05 FILLER             PIC X(5).
+           05 DET-MOYTEMP        PIC 999.9.
+           05 FILLER             PIC X(5).
+           05 DET-FOG            PIC 9.
+           05 FILLER             PIC X(5).
+           05 DET-RAIN           PIC 9.
+           05 FILLER             PIC X(5).
+           05 DET-SNOW           PIC 9.
+           05 FILLER             PIC X(5).
+           05 DET-HAIL           PIC 9.
+           05 FILLER             PIC X(5).
+           05 DET-THUNDER        PIC 9.
+           05 FILLER             PIC X(5).
+           05 DET-STORM          PIC 99999.
+
+       01 HEADER-LINE-1.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(7)  VALUE 'STATION'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE 'MONTH'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(3)  VALUE 'DAY'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(4)  VALUE 'YEAR'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(3)  VALUE 'MOY'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(3)  VALUE 'FOG'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(4)  VALUE 'RAIN'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(4)  VALUE 'SNOW'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE 'HAIL'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE 'THUND'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE 'STORM'.
+
+       01 HEADER-LINE-2.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(7)  VALUE '-------'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE '-----'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(3)  VALUE '---'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(4)  VALUE  '----'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(3)  VALUE '---'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(3)  VALUE '---'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(4)  VALUE '----'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(4)  VALUE '----'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE '-----'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE '-----'.
+           05 FILLER            PIC X(5).
+           05 FILLER            PIC X(5)  VALUE '-----'.
+
+       01 SUMMARY-HEADING-LINE.
+           05 FILLER             PIC X(40) VALUE
+              'STATION WEATHER SUMMARY'.
+           05 FILLER             PIC X(92) VALUE SPACES.
+
+       01 SUMMARY-COLUMN-LINE.
+           05 FILLER             PIC X(10) VALUE 'STATION'.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'AVG TEMP'.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(5)  VALUE 'FOG'.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(5)  VALUE 'RAIN'.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(5)  VALUE 'SNOW'.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(5)  VALUE 'HAIL'.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(6)  VALUE 'THUND'.
+           05 FILLER             PIC X(46) VALUE SPACES.
+
+       01 SUMMARY-DETAIL-LINE.
+           05 SUMM-STATION-OUT    PIC 9(6).
+           05 FILLER              PIC X(9)  VALUE SPACES.
+           05 SUMM-AVGTEMP-OUT    PIC ZZ9.9.
+           05 FILLER              PIC X(6)  VALUE SPACES.
+           05 SUMM-FOG-OUT        PIC ZZZZ9.
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 SUMM-RAIN-OUT       PIC ZZZZ9.
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 SUMM-SNOW-OUT       PIC ZZZZ9.
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 SUMM-HAIL-OUT       PIC ZZZZ9.
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 SUMM-THUNDER-OUT    PIC ZZZZ9.
+           05 FILLER              PIC X(41) VALUE SPACES.
+
+       01 RANK-HEADING-LINE.
+           05 FILLER             PIC X(40) VALUE
+              'WORST WEATHER STATIONS RANKING'.
+           05 FILLER             PIC X(92) VALUE SPACES.
+
+       01 RANK-DETAIL-LINE.
+           05 RANK-NUM-OUT        PIC Z9.
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 RANK-STATION-OUT    PIC 9(6).
+           05 FILLER              PIC X(5)  VALUE SPACES.
+           05 FILLER              PIC X(17) VALUE
+              'STORM DAY COUNT: '.
+           05 RANK-STORMCNT-OUT   PIC ZZZZ9.
+           05 FILLER              PIC X(90) VALUE SPACES.
+
+       01 CSV-HEADER-LINE.
+           05 FILLER              PIC X(40) VALUE
+              'STATION,MONTH,DAY,YEAR,MOYTEMP,FOG,RAIN,'.
+           05 FILLER              PIC X(40) VALUE
+              'SNOW,HAIL,THUNDER'.
+
+       PROCEDURE DIVISION.
+
+       0100-START.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           MOVE "SEARCHWEATHER" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           OPEN INPUT WEATHERDATA.
+           IF FILE-CHECK-KEY NOT= '00'
+              DISPLAY 'FILE STATUS', FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              PERFORM 9610-JOBLOG-END
+              GOBACK.
+           MOVE 0 TO WS-NUMBEROFSTAT.
+           MOVE 1 TO WS-SUBSCRIPT.
+           READ WEATHERDATA
+              AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-FILE
+              UNTIL ENDOFFILE OR TABLE-OVERFLOW.
+           CLOSE WEATHERDATA.
+           IF TABLE-OVERFLOW AND RETURN-CODE = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           IF BATCH-MODE
+              PERFORM 0500-BATCH-MODE
+           ELSE
+              PERFORM 0150-INTERACTIVE-MENU
+           END-IF.
+           PERFORM 0900-STOP-RUN.
+
+       0150-INTERACTIVE-MENU.
+           DISPLAY 'Afficher toutes les stations ............ 1'.
+           DISPLAY 'Rechercher une station ................... 2'.
+           DISPLAY 'Recherche multi-criteres .................. 3'.
+           DISPLAY 'Statistiques par station .................. 4'.
+           DISPLAY 'Classement des pires stations .............. 5'.
+           DISPLAY 'Extraction CSV .............................. 6'.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+              WHEN 1
+                 MOVE HEADER-LINE-1 TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+                 MOVE HEADER-LINE-2 TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+                 PERFORM 0210-DISPLAY-DETAILS
+              WHEN 2
+                 DISPLAY "Entrer un numero de station"
+                 ACCEPT SEARCH-STATION-KEY
+                 MOVE SEARCH-STATION-KEY TO WS-CRIT-STATION
+                 MOVE HEADER-LINE-1 TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+                 MOVE HEADER-LINE-2 TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+                 PERFORM 0220-PROCESS-SEARCHONE
+              WHEN 3
+                 PERFORM 0225-PROMPT-CRITERIA
+                 MOVE HEADER-LINE-1 TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+                 MOVE HEADER-LINE-2 TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+                 PERFORM 0270-MULTI-CRITERIA-SEARCH
+              WHEN 4
+                 PERFORM 0250-BUILD-STATION-SUMMARY
+                 PERFORM 0260-DISPLAY-STATION-SUMMARY
+              WHEN 5
+                 PERFORM 0250-BUILD-STATION-SUMMARY
+                 PERFORM 0280-DISPLAY-RANKING
+              WHEN 6
+                 PERFORM 0290-EXTRACT-CSV
+              WHEN OTHER
+                 DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+
+       0200-PROCESS-FILE.
+           IF WS-SUBSCRIPT > WS-MAX-STATIONS
+              DISPLAY "ERROR: WEATHER RECORD COUNT EXCEEDS MAXIMUM OF "
+                 WS-MAX-STATIONS
+              SET TABLE-OVERFLOW TO TRUE
+           ELSE
+              MOVE NEWSTATION   TO TABLE-STATION (WS-SUBSCRIPT)
+              MOVE NEWMONTH     TO TABLE-MONTH   (WS-SUBSCRIPT)
+              MOVE NEWDAY       TO TABLE-DAY     (WS-SUBSCRIPT)
+              MOVE NEWYEAR      TO TABLE-YEAR    (WS-SUBSCRIPT)
+              MOVE NEWMOY-TEMP  TO TABLE-MOYTEMP (WS-SUBSCRIPT)
+              MOVE NEWFOG       TO TABLE-FOG     (WS-SUBSCRIPT)
+              MOVE NEWRAIN      TO TABLE-RAIN    (WS-SUBSCRIPT)
+              MOVE NEWSNOW      TO TABLE-SNOW    (WS-SUBSCRIPT)
+              MOVE NEWHAIL      TO TABLE-HAIL    (WS-SUBSCRIPT)
+              MOVE NEWTHUNDER   TO TABLE-THUNDER (WS-SUBSCRIPT)
+              MOVE NEWSTORM     TO TABLE-STORM   (WS-SUBSCRIPT)
+              ADD 1 TO WS-NUMBEROFSTAT
+              ADD 1 TO WS-SUBSCRIPT
+              READ WEATHERDATA
+                 AT END SET ENDOFFILE TO TRUE
+              END-READ
+           END-IF.
+
+       0210-DISPLAY-DETAILS.
+           PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+              UNTIL SUBSCRIPT > WS-NUMBEROFSTAT
+              MOVE TABLE-STATION(SUBSCRIPT) TO DET-STATION
+              MOVE TABLE-MONTH  (SUBSCRIPT) TO DET-MONTH
+              MOVE TABLE-DAY    (SUBSCRIPT) TO DET-DAY
+              MOVE TABLE-YEAR   (SUBSCRIPT) TO DET-YEAR
+              MOVE TABLE-MOYTEMP(SUBSCRIPT) TO DET-MOYTEMP
+              MOVE TABLE-FOG    (SUBSCRIPT) TO DET-FOG
+              MOVE TABLE-RAIN   (SUBSCRIPT) TO DET-RAIN
+              MOVE TABLE-SNOW   (SUBSCRIPT) TO DET-SNOW
+              MOVE TABLE-HAIL   (SUBSCRIPT) TO DET-HAIL
+              MOVE TABLE-THUNDER(SUBSCRIPT) TO DET-THUNDER
+              MOVE TABLE-STORM  (SUBSCRIPT) TO DET-STORM
+              MOVE DET-LINE TO WS-OUT-LINE
+              PERFORM 0295-EMIT-LINE
+           END-PERFORM.
+
+       0220-PROCESS-SEARCHONE.
+           MOVE WS-CRIT-STATION TO SEARCH-STATION-KEY.
+           SET STATION-INDEX TO 1.
+           SEARCH WS-WEATHER-RECORD-TABLE
+              AT END
+                 MOVE 'NOT FOUND' TO SEARCH-MESSAGE
+                 DISPLAY SEARCH-MESSAGE
+              WHEN TABLE-STATION (STATION-INDEX) = SEARCH-STATION-KEY
+                 MOVE TABLE-STATION(STATION-INDEX) TO DET-STATION
+                 MOVE TABLE-MONTH  (STATION-INDEX) TO DET-MONTH
+                 MOVE TABLE-DAY    (STATION-INDEX) TO DET-DAY
+                 MOVE TABLE-YEAR   (STATION-INDEX) TO DET-YEAR
+                 MOVE TABLE-MOYTEMP(STATION-INDEX) TO DET-MOYTEMP
+                 MOVE TABLE-FOG    (STATION-INDEX) TO DET-FOG
+                 MOVE TABLE-RAIN   (STATION-INDEX) TO DET-RAIN
+                 MOVE TABLE-SNOW   (STATION-INDEX) TO DET-SNOW
+                 MOVE TABLE-HAIL   (STATION-INDEX) TO DET-HAIL
+                 MOVE TABLE-THUNDER(STATION-INDEX) TO DET-THUNDER
+                 MOVE TABLE-STORM  (STATION-INDEX) TO DET-STORM
+                 MOVE DET-LINE TO WS-OUT-LINE
+                 PERFORM 0295-EMIT-LINE
+           END-SEARCH.
+
+       0225-PROMPT-CRITERIA.
+           DISPLAY "ENTER STATION (0 = ANY)" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-STATION.
+           DISPLAY "ENTER YEAR FROM" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-YEAR-FROM.
+           DISPLAY "ENTER YEAR TO" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-YEAR-TO.
+           DISPLAY "ENTER MONTH FROM (01-12)" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-MONTH-FROM.
+           DISPLAY "ENTER MONTH TO (01-12)" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-MONTH-TO.
+           DISPLAY "ENTER DAY FROM (01-31)" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-DAY-FROM.
+           DISPLAY "ENTER DAY TO (01-31)" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-DAY-TO.
+           DISPLAY "CONDITION: 0=ANY 1=FOG 2=RAIN 3=SNOW 4=HAIL ",
+              "5=THUNDER" WITH NO ADVANCING.
+           ACCEPT WS-CRIT-CONDITION.
+           PERFORM 0226-BUILD-DATE-BOUNDS.
+
+       0226-BUILD-DATE-BOUNDS.
+           COMPUTE WS-FROM-DATE =
+              WS-CRIT-YEAR-FROM * 10000
+              + WS-CRIT-MONTH-FROM * 100
+              + WS-CRIT-DAY-FROM.
+           COMPUTE WS-TO-DATE =
+              WS-CRIT-YEAR-TO * 10000
+              + WS-CRIT-MONTH-TO * 100
+              + WS-CRIT-DAY-TO.
+
+       0270-MULTI-CRITERIA-SEARCH.
+           PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+              UNTIL SUBSCRIPT > WS-NUMBEROFSTAT
+              COMPUTE WS-ROW-DATE =
+                 TABLE-YEAR(SUBSCRIPT) * 10000
+                 + TABLE-MONTH(SUBSCRIPT) * 100
+                 + TABLE-DAY(SUBSCRIPT)
+              IF (WS-CRIT-STATION = 0
+                    OR TABLE-STATION(SUBSCRIPT) = WS-CRIT-STATION)
+                 AND WS-ROW-DATE >= WS-FROM-DATE
+                 AND WS-ROW-DATE <= WS-TO-DATE
+                 AND (WS-CRIT-CONDITION = 0
+                    OR (WS-CRIT-CONDITION = 1
+                        AND TABLE-FOG(SUBSCRIPT) = 1)
+                    OR (WS-CRIT-CONDITION = 2
+                        AND TABLE-RAIN(SUBSCRIPT) = 1)
+                    OR (WS-CRIT-CONDITION = 3
+                        AND TABLE-SNOW(SUBSCRIPT) = 1)
+                    OR (WS-CRIT-CONDITION = 4
+                        AND TABLE-HAIL(SUBSCRIPT) = 1)
+                    OR (WS-CRIT-CONDITION = 5
+                        AND TABLE-THUNDER(SUBSCRIPT) = 1))
+                 PERFORM 0271-MOVE-AND-EMIT-DETAIL
+              END-IF
+           END-PERFORM.
+
+       0271-MOVE-AND-EMIT-DETAIL.
+           MOVE TABLE-STATION(SUBSCRIPT) TO DET-STATION.
+           MOVE TABLE-MONTH  (SUBSCRIPT) TO DET-MONTH.
+           MOVE TABLE-DAY    (SUBSCRIPT) TO DET-DAY.
+           MOVE TABLE-YEAR   (SUBSCRIPT) TO DET-YEAR.
+           MOVE TABLE-MOYTEMP(SUBSCRIPT) TO DET-MOYTEMP.
+           MOVE TABLE-FOG    (SUBSCRIPT) TO DET-FOG.
+           MOVE TABLE-RAIN   (SUBSCRIPT) TO DET-RAIN.
+           MOVE TABLE-SNOW   (SUBSCRIPT) TO DET-SNOW.
+           MOVE TABLE-HAIL   (SUBSCRIPT) TO DET-HAIL.
+           MOVE TABLE-THUNDER(SUBSCRIPT) TO DET-THUNDER.
+           MOVE TABLE-STORM  (SUBSCRIPT) TO DET-STORM.
+           MOVE DET-LINE TO WS-OUT-LINE.
+           PERFORM 0295-EMIT-LINE.
+
+       0250-BUILD-STATION-SUMMARY.
+           MOVE 0 TO WS-SUMMARY-COUNT.
+           PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+              UNTIL SUBSCRIPT > WS-NUMBEROFSTAT
+              PERFORM 0251-ACCUMULATE-ONE-ROW
+           END-PERFORM.
+
+       0251-ACCUMULATE-ONE-ROW.
+           MOVE 0 TO WS-FOUND-SUMMARY-IDX.
+           SET SUMMARY-INDEX TO 1.
+           PERFORM WS-SUMMARY-COUNT TIMES
+              IF SUM-STATION (SUMMARY-INDEX) = TABLE-STATION(SUBSCRIPT)
+                 SET WS-FOUND-SUMMARY-IDX TO SUMMARY-INDEX
+              END-IF
+              SET SUMMARY-INDEX UP BY 1
+           END-PERFORM.
+           IF WS-FOUND-SUMMARY-IDX = 0
+              ADD 1 TO WS-SUMMARY-COUNT
+              SET SUMMARY-INDEX TO WS-SUMMARY-COUNT
+              MOVE TABLE-STATION(SUBSCRIPT)
+                 TO SUM-STATION(SUMMARY-INDEX)
+              MOVE 0 TO SUM-DAY-COUNT     (SUMMARY-INDEX)
+              MOVE 0 TO SUM-TEMP-TOTAL    (SUMMARY-INDEX)
+              MOVE 0 TO SUM-FOG-COUNT     (SUMMARY-INDEX)
+              MOVE 0 TO SUM-RAIN-COUNT    (SUMMARY-INDEX)
+              MOVE 0 TO SUM-SNOW-COUNT    (SUMMARY-INDEX)
+              MOVE 0 TO SUM-HAIL-COUNT    (SUMMARY-INDEX)
+              MOVE 0 TO SUM-THUNDER-COUNT (SUMMARY-INDEX)
+              MOVE 0 TO SUM-STORM-COUNT   (SUMMARY-INDEX)
+           ELSE
+              SET SUMMARY-INDEX TO WS-FOUND-SUMMARY-IDX
+           END-IF.
+           ADD 1 TO SUM-DAY-COUNT (SUMMARY-INDEX).
+           MOVE TABLE-MOYTEMP (SUBSCRIPT) TO WS-ROW-TEMP.
+           ADD WS-ROW-TEMP TO SUM-TEMP-TOTAL (SUMMARY-INDEX).
+           MOVE 'N' TO WS-ROW-STORM-SWITCH.
+           IF TABLE-FOG (SUBSCRIPT) = 1
+              ADD 1 TO SUM-FOG-COUNT (SUMMARY-INDEX)
+              SET ROW-HAS-STORM-COND TO TRUE
+           END-IF.
+           IF TABLE-RAIN (SUBSCRIPT) = 1
+              ADD 1 TO SUM-RAIN-COUNT (SUMMARY-INDEX)
+              SET ROW-HAS-STORM-COND TO TRUE
+           END-IF.
+           IF TABLE-SNOW (SUBSCRIPT) = 1
+              ADD 1 TO SUM-SNOW-COUNT (SUMMARY-INDEX)
+              SET ROW-HAS-STORM-COND TO TRUE
+           END-IF.
+           IF TABLE-HAIL (SUBSCRIPT) = 1
+              ADD 1 TO SUM-HAIL-COUNT (SUMMARY-INDEX)
+              SET ROW-HAS-STORM-COND TO TRUE
+           END-IF.
+           IF TABLE-THUNDER (SUBSCRIPT) = 1
+              ADD 1 TO SUM-THUNDER-COUNT (SUMMARY-INDEX)
+              SET ROW-HAS-STORM-COND TO TRUE
+           END-IF.
+      *    SUM-STORM-COUNT is a count of adverse-weather DAYS for
+      *    this station, not a count of adverse-weather FLAGS, so a
+      *    day with more than one condition set still adds only 1.
+           IF ROW-HAS-STORM-COND
+              ADD 1 TO SUM-STORM-COUNT (SUMMARY-INDEX)
+           END-IF.
+
+       0260-DISPLAY-STATION-SUMMARY.
+           MOVE SUMMARY-HEADING-LINE TO WS-OUT-LINE.
+           PERFORM 0295-EMIT-LINE.
+           MOVE SUMMARY-COLUMN-LINE TO WS-OUT-LINE.
+           PERFORM 0295-EMIT-LINE.
+           SET SUMMARY-INDEX TO 1.
+           PERFORM WS-SUMMARY-COUNT TIMES
+              COMPUTE WS-AVG-TEMP ROUNDED =
+                 SUM-TEMP-TOTAL (SUMMARY-INDEX) /
+                 SUM-DAY-COUNT (SUMMARY-INDEX)
+              MOVE SUM-STATION (SUMMARY-INDEX)   TO SUMM-STATION-OUT
+              MOVE WS-AVG-TEMP                   TO SUMM-AVGTEMP-OUT
+              MOVE SUM-FOG-COUNT (SUMMARY-INDEX)  TO SUMM-FOG-OUT
+              MOVE SUM-RAIN-COUNT (SUMMARY-INDEX) TO SUMM-RAIN-OUT
+              MOVE SUM-SNOW-COUNT (SUMMARY-INDEX) TO SUMM-SNOW-OUT
+              MOVE SUM-HAIL-COUNT (SUMMARY-INDEX) TO SUMM-HAIL-OUT
+              MOVE SUM-THUNDER-COUNT (SUMMARY-INDEX)
+                 TO SUMM-THUNDER-OUT
+              MOVE SUMMARY-DETAIL-LINE TO WS-OUT-LINE
+              PERFORM 0295-EMIT-LINE
+              SET SUMMARY-INDEX UP BY 1
+           END-PERFORM.
+
+       0280-DISPLAY-RANKING.
+           MOVE RANK-HEADING-LINE TO WS-OUT-LINE.
+           PERFORM 0295-EMIT-LINE.
+           MOVE 0 TO WS-RANK-NUMBER.
+           PERFORM 0281-FIND-AND-EMIT-NEXT-RANK
+              VARYING WS-RANK-NUMBER FROM 1 BY 1
+              UNTIL WS-RANK-NUMBER > WS-SUMMARY-COUNT.
+
+       0281-FIND-AND-EMIT-NEXT-RANK.
+           MOVE 0 TO WS-RANK-HIGH.
+           MOVE 0 TO WS-RANK-WINNER.
+           SET SUMMARY-INDEX TO 1.
+           PERFORM WS-SUMMARY-COUNT TIMES
+              IF NOT SUM-ALREADY-PICKED (SUMMARY-INDEX)
+                 AND SUM-STORM-COUNT (SUMMARY-INDEX) > WS-RANK-HIGH
+                 MOVE SUM-STORM-COUNT (SUMMARY-INDEX) TO WS-RANK-HIGH
+                 SET WS-RANK-WINNER TO SUMMARY-INDEX
+              END-IF
+              SET SUMMARY-INDEX UP BY 1
+           END-PERFORM.
+           IF WS-RANK-WINNER > 0
+              SET SUMMARY-INDEX2 TO WS-RANK-WINNER
+              MOVE 'Y' TO SUM-PICKED (SUMMARY-INDEX2)
+              MOVE WS-RANK-NUMBER TO RANK-NUM-OUT
+              MOVE SUM-STATION (SUMMARY-INDEX2) TO RANK-STATION-OUT
+              MOVE SUM-STORM-COUNT (SUMMARY-INDEX2)
+                 TO RANK-STORMCNT-OUT
+              MOVE RANK-DETAIL-LINE TO WS-OUT-LINE
+              PERFORM 0295-EMIT-LINE
+           END-IF.
+
+       0290-EXTRACT-CSV.
+           PERFORM 0292-BUILD-CSV-FILENAME.
+           OPEN OUTPUT WEATHERCSVFILE.
+           IF WS-CSV-STATUS NOT = "00"
+              DISPLAY "ERR: UNABLE TO OPEN WEATHERCSV.DAT, STATUS = "
+                 WS-CSV-STATUS
+           ELSE
+              MOVE CSV-HEADER-LINE TO CSV-OUT-LINE
+              WRITE CSV-OUT-LINE
+              PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+                 UNTIL SUBSCRIPT > WS-NUMBEROFSTAT
+                 PERFORM 0291-WRITE-CSV-ROW
+              END-PERFORM
+              CLOSE WEATHERCSVFILE
+           END-IF.
+
+       0291-WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-OUT-LINE.
+           STRING
+              TABLE-STATION(SUBSCRIPT)  DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-MONTH(SUBSCRIPT)    DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-DAY(SUBSCRIPT)      DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-YEAR(SUBSCRIPT)     DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-MOYTEMP(SUBSCRIPT)  DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-FOG(SUBSCRIPT)      DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-RAIN(SUBSCRIPT)     DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-SNOW(SUBSCRIPT)     DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-HAIL(SUBSCRIPT)     DELIMITED BY SIZE
+              ","                       DELIMITED BY SIZE
+              TABLE-THUNDER(SUBSCRIPT)  DELIMITED BY SIZE
+              INTO CSV-OUT-LINE.
+           WRITE CSV-OUT-LINE.
+
+       0292-BUILD-CSV-FILENAME.
+           MOVE SPACES TO WS-CSV-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CTL-RUN-DATE-DATA.
+           STRING "WEATHERCSV"          DELIMITED BY SIZE
+                  WS-CTL-RUN-DATE (1:4) DELIMITED BY SIZE
+                  WS-CTL-RUN-DATE (5:2) DELIMITED BY SIZE
+                  WS-CTL-RUN-DATE (7:2) DELIMITED BY SIZE
+                  ".DAT"                DELIMITED BY SIZE
+              INTO WS-CSV-FILENAME.
+
+       0295-EMIT-LINE.
+           IF BATCH-MODE
+              PERFORM 9500-CHECK-PAGE-OVERFLOW
+              MOVE WS-OUT-LINE TO PRINT-LINE
+              WRITE PRINT-LINE
+           ELSE
+              DISPLAY WS-OUT-LINE
+           END-IF.
+
+       0495-BUILD-RPT-FILENAME.
+           MOVE SPACES TO WS-RPT-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CTL-RUN-DATE-DATA.
+           STRING "WEATHERREPORT"       DELIMITED BY SIZE
+                  WS-CTL-RUN-DATE (1:4) DELIMITED BY SIZE
+                  WS-CTL-RUN-DATE (5:2) DELIMITED BY SIZE
+                  WS-CTL-RUN-DATE (7:2) DELIMITED BY SIZE
+                  ".DAT"                DELIMITED BY SIZE
+              INTO WS-RPT-FILENAME.
+
+       0500-BATCH-MODE.
+           OPEN INPUT WEATHERCTLFILE.
+           IF WS-CTL-STATUS NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE WEATHERCTLFILE ",
+                 WS-CTL-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 0590-BATCH-END
+           END-IF.
+           PERFORM 0495-BUILD-RPT-FILENAME.
+           OPEN OUTPUT WEATHERREPORTFILE.
+           IF WS-RPT-STATUS NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE WEATHERREPORTFILE ",
+                 WS-RPT-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 0590-BATCH-END
+           END-IF.
+           MOVE 'WEATHER SEARCH/EXTRACT BATCH REPORT' TO RPT-TITLE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CTL-RUN-DATE-DATA.
+           MOVE WS-CTL-RUN-DATE (5:2) TO RPT-RUN-MONTH.
+           MOVE WS-CTL-RUN-DATE (7:2) TO RPT-RUN-DAY.
+           MOVE WS-CTL-RUN-DATE (1:4) TO RPT-RUN-YEAR.
+           MOVE 0 TO RPT-PAGE-NUMBER.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT.
+
+           READ WEATHERCTLFILE
+              AT END SET CTL-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL CTL-EOF
+              MOVE CTL-STATION    TO WS-CRIT-STATION
+              MOVE CTL-YEAR-FROM  TO WS-CRIT-YEAR-FROM
+              MOVE CTL-YEAR-TO    TO WS-CRIT-YEAR-TO
+              MOVE CTL-MONTH-FROM TO WS-CRIT-MONTH-FROM
+              MOVE CTL-MONTH-TO   TO WS-CRIT-MONTH-TO
+              MOVE CTL-DAY-FROM   TO WS-CRIT-DAY-FROM
+              MOVE CTL-DAY-TO     TO WS-CRIT-DAY-TO
+              MOVE CTL-CONDITION  TO WS-CRIT-CONDITION
+              PERFORM 0226-BUILD-DATE-BOUNDS
+              EVALUATE CTL-CHOICE
+                 WHEN 1
+                    PERFORM 0210-DISPLAY-DETAILS
+                 WHEN 2
+                    PERFORM 0220-PROCESS-SEARCHONE
+                 WHEN 3
+                    PERFORM 0270-MULTI-CRITERIA-SEARCH
+                 WHEN 4
+                    PERFORM 0250-BUILD-STATION-SUMMARY
+                    PERFORM 0260-DISPLAY-STATION-SUMMARY
+                 WHEN 5
+                    PERFORM 0250-BUILD-STATION-SUMMARY
+                    PERFORM 0280-DISPLAY-RANKING
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+              READ WEATHERCTLFILE
+                 AT END SET CTL-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+
+       0590-BATCH-END.
+           CLOSE WEATHERCTLFILE, WEATHERREPORTFILE.
+
+       0900-STOP-RUN.
+           PERFORM 9610-JOBLOG-END.
+           GOBACK.
+
+       COPY RPTPAGE.
+       COPY JOBLOG.
+
+       END PROGRAM SEARCHWEATHER.
