@@ -1,167 +1,401 @@
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. PETSTORECHALLENGE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
-		       ORGANIZATION IS LINE SEQUENTIAL.
-              SELECT PETSALEREPORT ASSIGN TO "PETSALESREPORT.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL. 
-       DATA DIVISION.
-	     FILE SECTION.
-       FD PETSALESFILE.
-
-		 
-	    01 SALESDETAILS.
-			  88 ENDOFSALESFILE VALUE HIGH-VALUES.
-           02 CUSTOMER-ID      PIC 9(7).
-			  02 CUSTOMERNAME.
-			      05  LASTNAME     PIC X(15).
-			      05  FIRSTNAME    PIC X(15).
-           02 PETITEM OCCURS 3 TIMES.
-			      05 DESCRIPTION      PIC X(20).
-			      05 PRICE            PIC 999999V99.
-               05 QUANTITY         PIC 99999.
-       
-       FD PETSALEREPORT.
-           01 PRINT-LINE     PIC X(100).
-
-       WORKING-STORAGE SECTION.
-
-	    01  WS-FIELDS.
-		     05  WS-TOTAL-QUANT   PIC 999.
-		     05  WS-ITEM-TOTAL    PIC 9999V99.
-		     05  WS-TOTAL-SALE    PIC 99999V99.
-           05  WS-INDEX         PIC 999.
-
-       01   WS-SUBTOTAL-FIELDS.
-           05  WS-NAME          PIC X(20).
-           05  WS-SUB-QTY       PIC 999.
-           05  WS-SUB-SUBTOTAL  PIC 99999V99.
-      
-
-       01  WS-DATE.
-           05  WS-YEAR PIC 99.
-           05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.	   
-		   
-       01  HEADING-LINE.
-            05 FILLER	        PIC X(16) VALUE 'ITEM DESCRIPTION'.
-            05 FILLER	        PIC X(20) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'PRICE'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QUANTITY'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'TOTAL'.
-
-       01  DETAIL-LINE.
-			   05 FILLER           PIC X(5)  VALUE SPACES.
-			   05 DET-DESCRIPTION  PIC X(20).
-			   05 FILLER           PIC X(9)  VALUE SPACES.
-			   05 DET-PRICE        PIC $,$$9.99.
-			   05 FILLER           PIC X(8)  VALUE SPACES.
-			   05 DET-QUANTITY     PIC Z9.
-			   05 FILLER           PIC X(7)  VALUE SPACES.
-			   05 DET-ITEM-TOTAL   PIC $$,$$9.99.
-
-       01  DETAIL-SUBTOTAL-LINE.
-            05 FILLER           PIC X(10) VALUE SPACES.
-            05 DET-NAME         PIC X(20).
-            05 FILLER           PIC X(6) VALUE SPACES.
-            05 FILLER           PIC X(9) VALUE 'QUANTITY'.
-            05 DET-SUB-QTY      PIC 999.
-            05 FILLER           PIC X(6) VALUE SPACES.
-            05 FILLER           PIC X(9) VALUE 'SUBTOTAL'.
-            05 DET-SUBTOTAL     PIC $$,$$9.99.
-
-      
-       01 SUPER-SPACING.
-            05 SPACING          PIC X(100) VALUE
-             '--------------------------------------------------------'. 
-          
-		 01  DETAIL-TOTAL-LINE.
-            05 FILLER           PIC X(7) VALUE SPACES.
-			   05 FILLER           PIC X(19)  VALUE 
-			       "    TOTAL QUANITY: ".
-			   05 DET-TOTAL-QUANT  PIC 999. 
-			   05 FILLER           PIC XX.
-			   05 FILLER           PIC X(23)  VALUE 
-			       "TOTAL AMOUNT: ".
-		      05 FILLER           PIC X(1)  VALUE SPACES.
-			   05 DET-TOT-SALES     PIC $$,$$$,$$9.99.
-			   05 FILLER           PIC X(3)  VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       0100-START.
-           OPEN INPUT PETSALESFILE
-           OPEN OUTPUT PETSALEREPORT . 
-            READ PETSALESFILE
-			    AT END SET ENDOFSALESFILE TO TRUE
-			    END-READ.
-            MOVE "Welcome to Pet Supplies and More" TO PRINT-LINE.
-            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-            MOVE HEADING-LINE TO PRINT-LINE 
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-		   
-		     PERFORM 0200-PROCESS-ITEMS UNTIL ENDOFSALESFILE
-		     PERFORM 0290-PRINT-TOTAL.
-		     PERFORM 0300-STOP-RUN.
-	     0100-END.	
-		   
-       0200-PROCESS-ITEMS.
-		     MOVE 1 TO WS-INDEX.
-        	  MOVE 0 TO WS-SUB-QTY.
-             MOVE 0 TO WS-SUB-SUBTOTAL
-           PERFORM 3 TIMES   
-		         MOVE DESCRIPTION(WS-INDEX ) TO DET-DESCRIPTION
-		         MOVE PRICE(WS-INDEX ) TO DET-PRICE
-		         MOVE QUANTITY(WS-INDEX ) TO DET-QUANTITY
-              ADD QUANTITY(WS-INDEX) TO WS-SUB-QTY
-	          COMPUTE WS-ITEM-TOTAL = PRICE(WS-INDEX ) 
-              *    QUANTITY(WS-INDEX )
-              ADD WS-ITEM-TOTAL  TO WS-SUB-SUBTOTAL
-		       COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + 
-			    WS-ITEM-TOTAL
-		         COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + 
-			   QUANTITY(WS-INDEX )
-		         
-		         MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
-               MOVE DETAIL-LINE TO PRINT-LINE
-               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
-           ADD 1 TO WS-INDEX 
-           END-PERFORM.
-           MOVE LASTNAME TO WS-NAME
-           MOVE SPACING TO PRINT-LINE.
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE 
-           PERFORM 0280-PRINT-SUBTOTAL
-           MOVE SPACES TO PRINT-LINE
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE 
-	         READ PETSALESFILE
-			     AT END SET ENDOFSALESFILE TO TRUE
-			     END-READ.
-			   
-       0200-END.
-
-       0280-PRINT-SUBTOTAL.
-           MOVE WS-NAME TO DET-NAME.
-           MOVE WS-SUB-QTY TO DET-SUB-QTY.
-           MOVE WS-SUB-SUBTOTAL TO DET-SUBTOTAL.
-
-           MOVE DETAIL-SUBTOTAL-LINE TO PRINT-LINE.
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-	   
-       0290-PRINT-TOTAL. 			
-		     
-		     MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
-		     MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
-		 
-           MOVE DETAIL-TOTAL-LINE TO PRINT-LINE.
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-		   		   
-	    0290-END.
-		
-       0300-STOP-RUN.
-	        CLOSE PETSALESFILE PETSALEREPORT.
-           STOP RUN.
-          END PROGRAM PETSTORECHALLENGE.
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETSTORECHALLENGE.
+      **************************************************************
+      * MODIFICATION HISTORY:
+      *  - PETITEM now varies per customer (OCCURS DEPENDING ON an
+      *    item count read from PETSTORESALES.DAT) instead of a
+      *    fixed 3 items, and blank/zero item slots are skipped.
+      *  - Sales tax is now applied to each customer subtotal and
+      *    rolled into the grand total.
+      *  - Sales are reconciled against a pet-item master file
+      *    (price and on-hand quantity); mismatches are flagged on
+      *    an exception listing instead of flowing into the report.
+      *  - The report output is now a date-stamped file so reruns
+      *    keep a rolling history instead of overwriting it.
+      **************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
+		       ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PETSALESFILE-STATUS.
+              SELECT PETITEMMASTER ASSIGN TO "PETITEMMASTER.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-MASTER-STATUS.
+              SELECT PETSALEREPORT ASSIGN DYNAMIC WS-REPORT-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PETSALEREPORT-STATUS.
+              SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-JOBLOG-STATUS.
+       DATA DIVISION.
+	     FILE SECTION.
+       FD PETSALESFILE.
+
+
+	    01 SALESDETAILS.
+           02 CUSTOMER-ID      PIC 9(7).
+			  02 CUSTOMERNAME.
+			      05  LASTNAME     PIC X(15).
+			      05  FIRSTNAME    PIC X(15).
+           02 ITEM-COUNT       PIC 9(2).
+           02 PETITEM OCCURS 1 TO 20 TIMES
+                 DEPENDING ON ITEM-COUNT.
+			      05 DESCRIPTION      PIC X(20).
+			      05 PRICE            PIC 999999V99.
+               05 QUANTITY         PIC 99999.
+
+       FD PETITEMMASTER.
+           01 MASTERDETAILS.
+               02 MASTER-DESCRIPTION    PIC X(20).
+               02 MASTER-PRICE          PIC 999999V99.
+               02 MASTER-ON-HAND        PIC 9(5).
+
+       FD PETSALEREPORT.
+           01 PRINT-LINE     PIC X(100).
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+
+	    01  WS-EOF-FLAG           PIC X VALUE 'N'.
+           88 ENDOFSALESFILE       VALUE 'Y'.
+
+       COPY JOBCTL.
+
+	    01  WS-FIELDS.
+		     05  WS-TOTAL-QUANT   PIC 999 VALUE ZEROES.
+		     05  WS-ITEM-TOTAL    PIC 9999V99 VALUE ZEROES.
+		     05  WS-TOTAL-SALE    PIC 99999V99 VALUE ZEROES.
+           05  WS-INDEX         PIC 999.
+           05  WS-SAFE-ITEM-COUNT PIC 9(2) VALUE ZEROES.
+           05  WS-TAX-RATE      PIC V999 VALUE .065.
+           05  WS-TOTAL-TAX     PIC 99999V99 VALUE ZEROES.
+           05  WS-SUB-TAX       PIC 9999V99 VALUE ZEROES.
+
+       01   WS-SUBTOTAL-FIELDS.
+           05  WS-NAME          PIC X(20).
+           05  WS-SUB-QTY       PIC 999.
+           05  WS-SUB-SUBTOTAL  PIC 99999V99.
+           05  WS-SUB-TOTAL-TAX PIC 9999V99.
+
+       01  WS-PETSALESFILE-STATUS  PIC X(2).
+       01  WS-PETSALEREPORT-STATUS PIC X(2).
+       01  WS-MASTER-STATUS     PIC X(2).
+       01  WS-MASTER-TABLE.
+           05 WS-MASTER-ENTRY OCCURS 500 TIMES
+                               INDEXED BY WS-MIDX.
+              10 WS-MASTER-DESC       PIC X(20).
+              10 WS-MASTER-PRICE      PIC 999999V99.
+              10 WS-MASTER-ON-HAND    PIC 9(5).
+       01  WS-MASTER-COUNT      PIC 9(3) VALUE ZEROES.
+       01  WS-MASTER-FOUND-IDX  PIC 9(3).
+       01  WS-EXCEPTION-COUNT   PIC 9(5) VALUE ZEROES.
+
+       01  WS-DATE.
+           05  WS-YEAR PIC 99.
+           05  WS-MONTH PIC 99.
+           05  WS-DAY   PIC 99.
+
+       01  WS-FULL-DATE.
+           05  WS-FULL-YEAR  PIC 9(4).
+           05  WS-FULL-MONTH PIC 99.
+           05  WS-FULL-DAY   PIC 99.
+
+       01  WS-REPORT-FILENAME   PIC X(40).
+
+       01  HEADING-LINE.
+            05 FILLER	        PIC X(16) VALUE 'ITEM DESCRIPTION'.
+            05 FILLER	        PIC X(20) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'PRICE'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QUANTITY'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'TOTAL'.
+
+       01  DETAIL-LINE.
+			   05 FILLER           PIC X(5)  VALUE SPACES.
+			   05 DET-DESCRIPTION  PIC X(20).
+			   05 FILLER           PIC X(9)  VALUE SPACES.
+			   05 DET-PRICE        PIC $,$$9.99.
+			   05 FILLER           PIC X(8)  VALUE SPACES.
+			   05 DET-QUANTITY     PIC Z9.
+			   05 FILLER           PIC X(7)  VALUE SPACES.
+			   05 DET-ITEM-TOTAL   PIC $$,$$9.99.
+
+       01  DETAIL-SUBTOTAL-LINE.
+            05 FILLER           PIC X(10) VALUE SPACES.
+            05 DET-NAME         PIC X(20).
+            05 FILLER           PIC X(6) VALUE SPACES.
+            05 FILLER           PIC X(9) VALUE 'QUANTITY'.
+            05 DET-SUB-QTY      PIC 999.
+            05 FILLER           PIC X(6) VALUE SPACES.
+            05 FILLER           PIC X(9) VALUE 'SUBTOTAL'.
+            05 DET-SUBTOTAL     PIC $$,$$9.99.
+
+       01  DETAIL-TAX-LINE.
+            05 FILLER           PIC X(10) VALUE SPACES.
+            05 FILLER           PIC X(20) VALUE SPACES.
+            05 FILLER           PIC X(15) VALUE 'SALES TAX'.
+            05 DET-SUB-TAX      PIC $$,$$9.99.
+            05 FILLER           PIC X(26) VALUE SPACES.
+
+
+       01 SUPER-SPACING.
+            05 SPACING          PIC X(100) VALUE
+             '--------------------------------------------------------'.
+
+       01  DETAIL-TOTAL-LINE.
+            05 FILLER           PIC X(7) VALUE SPACES.
+            05 FILLER           PIC X(19)  VALUE
+                "    TOTAL QUANITY: ".
+            05 DET-TOTAL-QUANT  PIC 999.
+            05 FILLER           PIC XX VALUE SPACES.
+            05 FILLER           PIC X(23)  VALUE
+                "TOTAL AMOUNT: ".
+            05 FILLER           PIC X(1)  VALUE SPACES.
+            05 DET-TOT-SALES     PIC $$,$$$,$$9.99.
+            05 FILLER           PIC X(3)  VALUE SPACES.
+
+       01  DETAIL-TOTAL-TAX-LINE.
+            05 FILLER            PIC X(7)  VALUE SPACES.
+            05 FILLER            PIC X(19) VALUE
+                "    TOTAL TAX:     ".
+            05 DET-TOTAL-TAX     PIC $$,$$$,$$9.99.
+            05 FILLER            PIC X(48) VALUE SPACES.
+
+       01  EXCEPTION-HEADING-LINE.
+            05 FILLER           PIC X(40) VALUE
+               'RECONCILIATION EXCEPTIONS'.
+            05 FILLER           PIC X(60) VALUE SPACES.
+
+       01  EXCEPTION-LINE.
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 EXC-DESCRIPTION  PIC X(20).
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 EXC-REASON       PIC X(45).
+            05 FILLER           PIC X(30) VALUE SPACES.
+
+       COPY RPTCTL.
+
+       PROCEDURE DIVISION.
+       0100-START.
+           MOVE "PETSTORECHALLENGE" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           PERFORM 0040-BUILD-REPORT-FILENAME.
+           PERFORM 0045-LOAD-MASTER-FILE.
+           OPEN INPUT PETSALESFILE.
+           IF WS-PETSALESFILE-STATUS NOT = "00"
+              DISPLAY "ERR: UNABLE TO OPEN PETSTORESALES.DAT, STATUS = "
+                 WS-PETSALESFILE-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 0300-STOP-RUN
+           END-IF.
+           OPEN OUTPUT PETSALEREPORT.
+           IF WS-PETSALEREPORT-STATUS NOT = "00"
+              DISPLAY "ERR: UNABLE TO OPEN PET SALES REPORT, STATUS = "
+                 WS-PETSALEREPORT-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 0300-STOP-RUN
+           END-IF.
+            READ PETSALESFILE
+			    AT END SET ENDOFSALESFILE TO TRUE
+			    END-READ.
+            MOVE "Welcome to Pet Supplies and More" TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE HEADING-LINE TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'PET SUPPLIES AND MORE SALES REPORT' TO RPT-TITLE.
+           MOVE WS-FULL-MONTH TO RPT-RUN-MONTH.
+           MOVE WS-FULL-DAY   TO RPT-RUN-DAY.
+           MOVE WS-FULL-YEAR  TO RPT-RUN-YEAR.
+           MOVE 0 TO RPT-PAGE-NUMBER.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT.
+
+		     PERFORM 0200-PROCESS-ITEMS UNTIL ENDOFSALESFILE
+		     PERFORM 0290-PRINT-TOTAL.
+             PERFORM 0295-PRINT-EXCEPTION-TOTAL.
+             IF WS-EXCEPTION-COUNT > 0
+                MOVE 4 TO RETURN-CODE
+             END-IF.
+		     PERFORM 0300-STOP-RUN.
+	     0100-END.
+
+       0040-BUILD-REPORT-FILENAME.
+           MOVE SPACES TO WS-REPORT-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-FULL-DATE.
+           STRING "PETSALESREPORT" DELIMITED BY SIZE
+                  WS-FULL-YEAR      DELIMITED BY SIZE
+                  WS-FULL-MONTH     DELIMITED BY SIZE
+                  WS-FULL-DAY       DELIMITED BY SIZE
+                  ".DAT"            DELIMITED BY SIZE
+              INTO WS-REPORT-FILENAME.
+
+       0045-LOAD-MASTER-FILE.
+           OPEN INPUT PETITEMMASTER.
+           IF WS-MASTER-STATUS NOT = "00" AND
+              WS-MASTER-STATUS NOT = "35"
+              DISPLAY "ERR: PB WITH OPEN FILE PETITEMMASTER ",
+                 WS-MASTER-STATUS
+           END-IF.
+           IF WS-MASTER-STATUS = "00"
+              PERFORM UNTIL WS-MASTER-STATUS NOT = "00"
+                 READ PETITEMMASTER
+                    AT END MOVE "10" TO WS-MASTER-STATUS
+                 END-READ
+                 IF WS-MASTER-STATUS = "00"
+                    ADD 1 TO WS-MASTER-COUNT
+                    SET WS-MIDX TO WS-MASTER-COUNT
+                    MOVE MASTER-DESCRIPTION TO
+                       WS-MASTER-DESC (WS-MIDX)
+                    MOVE MASTER-PRICE       TO
+                       WS-MASTER-PRICE (WS-MIDX)
+                    MOVE MASTER-ON-HAND     TO
+                       WS-MASTER-ON-HAND (WS-MIDX)
+                 END-IF
+              END-PERFORM
+              CLOSE PETITEMMASTER
+           END-IF.
+
+       0200-PROCESS-ITEMS.
+		     MOVE 1 TO WS-INDEX.
+        	  MOVE 0 TO WS-SUB-QTY.
+             MOVE 0 TO WS-SUB-SUBTOTAL
+             MOVE 0 TO WS-SUB-TOTAL-TAX
+           IF ITEM-COUNT > 20
+              MOVE 20 TO WS-SAFE-ITEM-COUNT
+              MOVE LASTNAME TO EXC-DESCRIPTION
+              MOVE "ITEM COUNT EXCEEDS TABLE MAXIMUM, TRUNCATED TO 20"
+                 TO EXC-REASON
+              PERFORM 0270-PRINT-EXCEPTION
+           ELSE
+              MOVE ITEM-COUNT TO WS-SAFE-ITEM-COUNT
+           END-IF.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > WS-SAFE-ITEM-COUNT
+              IF DESCRIPTION (WS-INDEX) NOT = SPACES AND
+                 QUANTITY (WS-INDEX) NOT = ZEROES
+                 IF WS-MASTER-COUNT > 0
+                    PERFORM 0250-RECONCILE-ITEM
+                 END-IF
+		         MOVE DESCRIPTION(WS-INDEX ) TO DET-DESCRIPTION
+		         MOVE PRICE(WS-INDEX ) TO DET-PRICE
+		         MOVE QUANTITY(WS-INDEX ) TO DET-QUANTITY
+                 ADD QUANTITY(WS-INDEX) TO WS-SUB-QTY
+	             COMPUTE WS-ITEM-TOTAL = PRICE(WS-INDEX )
+                 *    QUANTITY(WS-INDEX )
+                 ADD WS-ITEM-TOTAL  TO WS-SUB-SUBTOTAL
+		         COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE +
+			        WS-ITEM-TOTAL
+		         COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT +
+			       QUANTITY(WS-INDEX )
+		         MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
+                 PERFORM 9500-CHECK-PAGE-OVERFLOW
+                 MOVE DETAIL-LINE TO PRINT-LINE
+                 WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+              END-IF
+           END-PERFORM.
+           COMPUTE WS-SUB-TAX ROUNDED = WS-SUB-SUBTOTAL * WS-TAX-RATE.
+           ADD WS-SUB-TAX TO WS-SUB-TOTAL-TAX.
+           ADD WS-SUB-TAX TO WS-TOTAL-TAX.
+           ADD WS-SUB-TAX TO WS-TOTAL-SALE.
+           MOVE LASTNAME TO WS-NAME
+           MOVE SPACING TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+           PERFORM 0280-PRINT-SUBTOTAL
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+	         READ PETSALESFILE
+			     AT END SET ENDOFSALESFILE TO TRUE
+			     END-READ.
+
+       0200-END.
+
+       0250-RECONCILE-ITEM.
+           MOVE 0 TO WS-MASTER-FOUND-IDX.
+           SET WS-MIDX TO 1.
+           PERFORM WS-MASTER-COUNT TIMES
+              IF WS-MASTER-DESC (WS-MIDX) = DESCRIPTION (WS-INDEX)
+                 SET WS-MASTER-FOUND-IDX TO WS-MIDX
+              END-IF
+              SET WS-MIDX UP BY 1
+           END-PERFORM.
+           IF WS-MASTER-FOUND-IDX = 0
+              PERFORM 0260-WRITE-EXCEPTION-LINE
+           ELSE
+              SET WS-MIDX TO WS-MASTER-FOUND-IDX
+              IF PRICE (WS-INDEX) NOT = WS-MASTER-PRICE (WS-MIDX)
+                 MOVE "PRICE DOES NOT MATCH MASTER FILE" TO
+                    EXC-REASON
+                 MOVE DESCRIPTION (WS-INDEX) TO EXC-DESCRIPTION
+                 PERFORM 0270-PRINT-EXCEPTION
+              END-IF
+              IF QUANTITY (WS-INDEX) > WS-MASTER-ON-HAND (WS-MIDX)
+                 MOVE "SALE WOULD TAKE ON-HAND STOCK NEGATIVE" TO
+                    EXC-REASON
+                 MOVE DESCRIPTION (WS-INDEX) TO EXC-DESCRIPTION
+                 PERFORM 0270-PRINT-EXCEPTION
+              ELSE
+                 SUBTRACT QUANTITY (WS-INDEX) FROM
+                    WS-MASTER-ON-HAND (WS-MIDX)
+              END-IF
+           END-IF.
+
+       0260-WRITE-EXCEPTION-LINE.
+           MOVE "NOT FOUND ON PET-ITEM MASTER FILE" TO EXC-REASON.
+           MOVE DESCRIPTION (WS-INDEX) TO EXC-DESCRIPTION.
+           PERFORM 0270-PRINT-EXCEPTION.
+
+       0270-PRINT-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           IF WS-EXCEPTION-COUNT = 1
+              MOVE SPACES TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+              MOVE EXCEPTION-HEADING-LINE TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE EXCEPTION-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       0280-PRINT-SUBTOTAL.
+           MOVE WS-NAME TO DET-NAME.
+           MOVE WS-SUB-QTY TO DET-SUB-QTY.
+           MOVE WS-SUB-SUBTOTAL TO DET-SUBTOTAL.
+
+           MOVE DETAIL-SUBTOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE WS-SUB-TOTAL-TAX TO DET-SUB-TAX.
+           MOVE DETAIL-TAX-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       0290-PRINT-TOTAL.
+
+		     MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
+		     MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
+
+           MOVE DETAIL-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+           MOVE WS-TOTAL-TAX TO DET-TOTAL-TAX.
+           MOVE DETAIL-TOTAL-TAX-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+	    0290-END.
+
+       0295-PRINT-EXCEPTION-TOTAL.
+           IF WS-EXCEPTION-COUNT > 0
+              MOVE SPACES TO PRINT-LINE
+              WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+       COPY RPTPAGE.
+
+       0300-STOP-RUN.
+	        CLOSE PETSALESFILE PETSALEREPORT.
+           PERFORM 9610-JOBLOG-END.
+           GOBACK.
+
+       COPY JOBLOG.
+
+          END PROGRAM PETSTORECHALLENGE.
