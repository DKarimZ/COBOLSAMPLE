@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAININDEXFILE.
+
+      * Maintenance (update/delete) of the baseball indexed file.
+      **************************************************************
+      * MODIFICATION HISTORY:
+      *  - New program. CREATEINDEXFILE only ever WRITEs new records
+      *    and READINDEXFILE only ever READs by key, so fixing one
+      *    bad HOMETEAMIDX/AWAYTEAMIDX or removing a mis-loaded game
+      *    meant rebuilding the whole indexed file. This program
+      *    opens BaseBallIdx.DAT I-O and lets an operator REWRITE
+      *    or DELETE a single game by IDTIDX.
+      **************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BBFILE ASSIGN TO "BaseBallIdx.DAT"
+           FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IDTIDX
+           ALTERNATE RECORD KEY IS YEARIDX
+              WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BBFILE.
+         01 BBRECORDIDX.
+           05 IDTIDX               PIC X(36).
+           05 FILLER               PIC X(4).
+           05 YEARIDX              PIC 9(4).
+           05 FILLER               PIC X(18).
+           05 HOMETEAMIDX          PIC X(12).
+           05 AWAYTEAMIDX          PIC X(12).
+           05 FILLER               PIC X(34).
+
+       WORKING-STORAGE SECTION.
+         01 WS-WORK-AREAS.
+           05 FILE-CHECK-KEY       PIC X(2).
+           88 RECORDFOUND          VALUE '00'.
+
+           05 WS-MAINT-ACTION      PIC 9.
+              88  MAINT-UPDATE     VALUE 1.
+              88  MAINT-DELETE     VALUE 2.
+              88  MAINT-QUIT       VALUE 9.
+
+       PROCEDURE DIVISION.
+
+       0100-START.
+           OPEN I-O BBFILE.
+           IF FILE-CHECK-KEY NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE BBFILE ", FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 0900-END-PROGRAM
+           END-IF.
+           PERFORM 0200-MAINTAIN-ONE-RECORD
+              UNTIL MAINT-QUIT.
+           PERFORM 0900-END-PROGRAM.
+
+       0200-MAINTAIN-ONE-RECORD.
+           DISPLAY " Entrer le numero du match a corriger ",
+              "( 36 chiffres ) " WITH NO ADVANCING.
+           ACCEPT IDTIDX.
+           READ BBFILE
+              KEY IS IDTIDX
+              INVALID KEY DISPLAY "BASEBALL STATUS: ", FILE-CHECK-KEY
+           END-READ.
+           IF NOT RECORDFOUND
+              DISPLAY "RECORD NOT FOUND FOR THAT ID"
+           ELSE
+              DISPLAY "1 = UPDATE HOME/AWAY TEAM   2 = DELETE   ",
+                 "9 = QUIT" WITH NO ADVANCING
+              ACCEPT WS-MAINT-ACTION
+              EVALUATE TRUE
+                 WHEN MAINT-UPDATE
+                    PERFORM 0210-UPDATE-RECORD
+                 WHEN MAINT-DELETE
+                    PERFORM 0220-DELETE-RECORD
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
+       0210-UPDATE-RECORD.
+           DISPLAY "ENTER NEW HOMETEAMIDX (12 CHARS)"
+              WITH NO ADVANCING.
+           ACCEPT HOMETEAMIDX.
+           DISPLAY "ENTER NEW AWAYTEAMIDX (12 CHARS)"
+              WITH NO ADVANCING.
+           ACCEPT AWAYTEAMIDX.
+           REWRITE BBRECORDIDX
+              INVALID KEY
+                 DISPLAY "REWRITE FAILED, STATUS = ", FILE-CHECK-KEY
+           END-REWRITE.
+
+       0220-DELETE-RECORD.
+           DELETE BBFILE RECORD
+              INVALID KEY
+                 DISPLAY "DELETE FAILED, STATUS = ", FILE-CHECK-KEY
+           END-DELETE.
+
+       0900-END-PROGRAM.
+           CLOSE BBFILE.
+           STOP RUN.
+
+           END PROGRAM MAINTAININDEXFILE.
