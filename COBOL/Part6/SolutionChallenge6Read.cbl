@@ -1,96 +1,258 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READINDEXFILE.
-
-      *Ce programme lit le fichier indexé précédemment créé"
-      *********************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-
-           SELECT BBFILE ASSIGN TO "BaseBallIdx.DAT"
-           FilE STATUS IS FILE-CHECK-KEY
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS IDTIDX
-           ALTERNATE RECORD KEY IS YEARIDX
-              WITH DUPLICATES.
-
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD BBFILE.
-          01 BBRECORD.
-           88 ENDOFFILE         VALUE HIGH-VALUES.
-           05 IDTIDX               PIC X(36).
-           05 YEARIDX              PIC 9(4).
-           05 YYYY-MM-DDIDX        PIC X(10).
-           05 TIMERIDX             PIC x(13).
-           05 ATTENDANCEIDX        PIC X(5).
-           05 HOMETEAMIDX          PIC X(12).
-           05 AWAYTEAMIDX          PIC X(12).
-           05 MOREINFOIDX          PIC X(35).
-        
-       WORKING-STORAGE SECTION.
-
-         01  WS-WORKING-STORAGE.
-           05 FILLER               PIC X(27) VALUE 
-              'WORKING STORAGE STARTS HERE'.
-
-         01  WS-WORK-AREAS.
-           05 FILE-CHECK-KEY       PIC X(2).
-           88 RECORDFOUND          VALUE '00'.
-
-           05 READTYPE.
-              88 IDTIDXKEY         VALUE 1.
-              88 YEARIDXKEY        value 2.
-        
-           05 PRINTRECORD.
-              10 PRTBBIDTIDXKEY    PIC X(36).
-              10 PRTBBYEARIDXKEY   PIC 9(4).
-              10 PRTBBATTENDANCEKEY   PIC 9(4).
-              10 PRTBBHOMETEAMKEY   PIC 9(4).
-              10 PRTBBAWAYTEAMKEY   PIC 9(4).
-              10 PRTBBMOREINFOKEY   PIC 9(4).
-
-       PROCEDURE DIVISION.
-
-       0100-START.
-
-           OPEN INPUT BBFILE.
-           DISPLAY " SELECTIONNER SELON L'ID du match, ENTRER 1".
-           DISPLAY " SELECTIONNER SELON L'année du match, ENTRER 2".
-
-           ACCEPT READTYPE.
-
-           IF IDTIDXKEY
-              DISPLAY " Entrer le numéro du match ( 36 chiffres ) "
-                 WITH NO ADVANCING.  
-              ACCEPT IDTIDX
-              READ BBFILE
-                 KEY IS IDTIDX
-                 INVALID KEY DISPLAY "BASEBALL STATUS: ",
-                 FILE-CHECK-KEY
-              END-READ
-           END-IF.
-
-           IF YEARIDXKEY 
-              DISPLAY " Entrer l'année' du match ( 4 chiffres ) "
-                 WITH NO ADVANCING.  
-              ACCEPT YEARIDX
-              READ BBFILE
-                 KEY IS YEARIDX
-                 INVALID KEY DISPLAY "BASEBALL STATUS: ",
-                 FILE-CHECK-KEY
-              END-READ
-           END-IF.
-
-           IF RECORDFOUND
-              MOVE IDTIDX TO PRTBBIDTIDXKEY
-              MOVE YEARIDX TO PRTBBYEARIDXKEY
-              MOVE ATTENDANCEIDX TO PRTBBATTENDANCEKEY
-              MOVE HOMETEAMIDX TO PRTBBHOMETEAMKEY
-              MOVE AWAYTEAMIDX TO PRTBBTEAMKEY
-              MOVE MOREINFOIDX TO PRTBBMOREINFOKEY
-              DISPLAY PRINTRECORD
-           END-IF.
-              
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READINDEXFILE.
+
+      *Ce programme lit le fichier indexé précédemment créé"
+      *********************************************************
+      * MODIFICATION HISTORY:
+      *  - Year lookup now STARTs on the YEARIDX alternate key and
+      *    READ NEXTs through every game for that year instead of
+      *    only ever returning the first one.
+      *  - Added a third menu option to search by HOMETEAMIDX or
+      *    AWAYTEAMIDX (sequential scan of the indexed file).
+      *  - Added a batch mode that reads ID/year/team lookup
+      *    requests from a control file and writes every match to
+      *    a report file, for unattended overnight runs.
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BBFILE ASSIGN TO "BaseBallIdx.DAT"
+           FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDTIDX
+           ALTERNATE RECORD KEY IS YEARIDX
+              WITH DUPLICATES.
+
+           SELECT BATCHREQUESTFILE ASSIGN TO "READREQUESTS.DAT"
+           FILE STATUS IS BATCHREQUEST-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT READREPORTFILE ASSIGN TO "READREPORT.DAT"
+           FILE STATUS IS READREPORT-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BBFILE.
+          01 BBRECORD.
+           88 ENDOFFILE         VALUE HIGH-VALUES.
+           05 IDTIDX               PIC X(36).
+           05 YEARIDX              PIC 9(4).
+           05 YYYY-MM-DDIDX        PIC X(10).
+           05 TIMERIDX             PIC x(13).
+           05 ATTENDANCEIDX        PIC X(5).
+           05 HOMETEAMIDX          PIC X(12).
+           05 AWAYTEAMIDX          PIC X(12).
+           05 MOREINFOIDX          PIC X(35).
+
+       FD BATCHREQUESTFILE.
+          01 BATCHREQUESTREC.
+           05 BREQ-TYPE            PIC 9(1).
+           05 BREQ-KEY             PIC X(36).
+
+       FD READREPORTFILE.
+          01 REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+         01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+              'WORKING STORAGE STARTS HERE'.
+
+         01  WS-WORK-AREAS.
+           05 FILE-CHECK-KEY       PIC X(2).
+           88 RECORDFOUND          VALUE '00'.
+           05 BATCHREQUEST-STATUS  PIC X(2).
+           05 READREPORT-STATUS    PIC X(2).
+
+           05 READTYPE             PIC 9.
+              88 IDTIDXKEY         VALUE 1.
+              88 YEARIDXKEY        VALUE 2.
+              88 TEAMIDXKEY        VALUE 3.
+
+           05 PRINTRECORD.
+              10 PRTBBIDTIDXKEY      PIC X(36).
+              10 PRTBBYEARIDXKEY     PIC 9(4).
+              10 PRTBBATTENDANCEKEY  PIC 9(4).
+              10 PRTBBHOMETEAMKEY    PIC X(12).
+              10 PRTBBAWAYTEAMKEY    PIC X(12).
+              10 PRTBBMOREINFOKEY    PIC X(35).
+
+       01  WS-RUN-MODE                 PIC X(1) VALUE SPACE.
+           88  BATCH-MODE              VALUE 'B' 'b'.
+
+       01  WS-BATCH-EOF-SWITCH         PIC X VALUE 'N'.
+           88  BATCH-EOF               VALUE 'Y'.
+
+       01  WS-REQ-YEAR                 PIC 9(4).
+       01  WS-TEAM-KEY                 PIC X(12).
+
+       01  WS-YEAR-LOOP-SWITCH         PIC X VALUE 'N'.
+           88  YEAR-LOOP-DONE          VALUE 'E' 'D'.
+           88  YEAR-EOF                VALUE 'E'.
+
+       01  WS-TEAM-LOOP-SWITCH         PIC X VALUE 'N'.
+           88  TEAM-EOF                VALUE 'E'.
+
+       PROCEDURE DIVISION.
+
+       0100-START.
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE.
+           IF BATCH-MODE
+              PERFORM 0500-BATCH-MODE
+           ELSE
+              PERFORM 0200-INTERACTIVE-MODE
+           END-IF.
+           GOBACK.
+
+       0200-INTERACTIVE-MODE.
+           OPEN INPUT BBFILE.
+           IF FILE-CHECK-KEY NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE BBFILE ", FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 0200-END
+           END-IF.
+           DISPLAY " SELECTIONNER SELON L'ID du match, ENTRER 1".
+           DISPLAY " SELECTIONNER SELON L'année du match, ENTRER 2".
+           DISPLAY " SELECTIONNER SELON UNE EQUIPE, ENTRER 3".
+
+           ACCEPT READTYPE.
+
+           EVALUATE TRUE
+              WHEN IDTIDXKEY
+                 DISPLAY " Entrer le numéro du match ( 36 chiffres ) "
+                    WITH NO ADVANCING
+                 ACCEPT IDTIDX
+                 PERFORM 0210-LOOKUP-BY-ID
+              WHEN YEARIDXKEY
+                 DISPLAY " Entrer l'année' du match ( 4 chiffres ) "
+                    WITH NO ADVANCING
+                 ACCEPT YEARIDX
+                 MOVE YEARIDX TO WS-REQ-YEAR
+                 PERFORM 0220-LOOKUP-BY-YEAR-RANGE
+              WHEN TEAMIDXKEY
+                 DISPLAY " Entrer le nom de l'equipe ( 12 caracteres ) "
+                    WITH NO ADVANCING
+                 ACCEPT WS-TEAM-KEY
+                 PERFORM 0230-LOOKUP-BY-TEAM
+              WHEN OTHER
+                 DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+
+           CLOSE BBFILE.
+
+       0200-END.
+
+       0210-LOOKUP-BY-ID.
+           READ BBFILE
+              KEY IS IDTIDX
+              INVALID KEY DISPLAY "BASEBALL STATUS: ",
+              FILE-CHECK-KEY
+           END-READ.
+           IF RECORDFOUND
+              PERFORM 0280-BUILD-AND-EMIT-RECORD
+           END-IF.
+
+       0220-LOOKUP-BY-YEAR-RANGE.
+           MOVE 'N' TO WS-YEAR-LOOP-SWITCH.
+           START BBFILE KEY IS = YEARIDX
+              INVALID KEY DISPLAY "BASEBALL STATUS: ", FILE-CHECK-KEY
+                 SET YEAR-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL YEAR-LOOP-DONE
+              READ BBFILE NEXT RECORD
+                 AT END SET YEAR-EOF TO TRUE
+              END-READ
+              IF NOT YEAR-LOOP-DONE
+                 IF YEARIDX = WS-REQ-YEAR
+                    PERFORM 0280-BUILD-AND-EMIT-RECORD
+                 ELSE
+                    MOVE 'D' TO WS-YEAR-LOOP-SWITCH
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       0230-LOOKUP-BY-TEAM.
+           MOVE 'N' TO WS-TEAM-LOOP-SWITCH.
+           MOVE LOW-VALUES TO IDTIDX.
+           START BBFILE KEY IS NOT LESS THAN IDTIDX
+              INVALID KEY SET TEAM-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL TEAM-EOF
+              READ BBFILE NEXT RECORD
+                 AT END SET TEAM-EOF TO TRUE
+              END-READ
+              IF NOT TEAM-EOF
+                 IF HOMETEAMIDX = WS-TEAM-KEY
+                    OR AWAYTEAMIDX = WS-TEAM-KEY
+                    PERFORM 0280-BUILD-AND-EMIT-RECORD
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       0280-BUILD-AND-EMIT-RECORD.
+           MOVE IDTIDX TO PRTBBIDTIDXKEY.
+           MOVE YEARIDX TO PRTBBYEARIDXKEY.
+           MOVE ATTENDANCEIDX TO PRTBBATTENDANCEKEY.
+           MOVE HOMETEAMIDX TO PRTBBHOMETEAMKEY.
+           MOVE AWAYTEAMIDX TO PRTBBAWAYTEAMKEY.
+           MOVE MOREINFOIDX TO PRTBBMOREINFOKEY.
+           IF BATCH-MODE
+              MOVE PRINTRECORD TO REPORT-LINE
+              WRITE REPORT-LINE
+           ELSE
+              DISPLAY PRINTRECORD
+           END-IF.
+
+       0500-BATCH-MODE.
+           OPEN INPUT BBFILE.
+           IF FILE-CHECK-KEY NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE BBFILE ", FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 0590-BATCH-END
+           END-IF.
+           OPEN INPUT BATCHREQUESTFILE.
+           IF BATCHREQUEST-STATUS NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE BATCHREQUESTFILE ",
+                 BATCHREQUEST-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 0590-BATCH-END
+           END-IF.
+           OPEN OUTPUT READREPORTFILE.
+           IF READREPORT-STATUS NOT = "00"
+              DISPLAY "ERR: PB WITH OPEN FILE READREPORTFILE ",
+                 READREPORT-STATUS
+              MOVE 8 TO RETURN-CODE
+              GO TO 0590-BATCH-END
+           END-IF.
+
+           READ BATCHREQUESTFILE
+              AT END SET BATCH-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL BATCH-EOF
+              EVALUATE BREQ-TYPE
+                 WHEN 1
+                    MOVE BREQ-KEY TO IDTIDX
+                    PERFORM 0210-LOOKUP-BY-ID
+                 WHEN 2
+                    MOVE BREQ-KEY (1:4) TO YEARIDX
+                    MOVE YEARIDX TO WS-REQ-YEAR
+                    PERFORM 0220-LOOKUP-BY-YEAR-RANGE
+                 WHEN 3
+                    MOVE BREQ-KEY (1:12) TO WS-TEAM-KEY
+                    PERFORM 0230-LOOKUP-BY-TEAM
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+              READ BATCHREQUESTFILE
+                 AT END SET BATCH-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+
+       0590-BATCH-END.
+           CLOSE BATCHREQUESTFILE, READREPORTFILE, BBFILE.
+
+           END PROGRAM READINDEXFILE.
