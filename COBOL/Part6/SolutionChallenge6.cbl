@@ -1,97 +1,160 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CREATEINDEXFILE.
-
-      * Création d'un fichier indéxé à partir d'un fichier séquentiel
-      **************************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
-
-           SELECT BASEBALLFILESEQ ASSIGN TO "BASEBALL2016.NEW"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT BASEBALLFILEIDX ASSIGN TO "BaseBallIdx.DAT"    
-           FILE STATUS IS FILE-CHECK-KEY
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS IDTIDX
-           ALTERNATE RECORD KEY IS YEARIDX
-              WITH DUPLICATES.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-
-       FD BASEBALLFILEIDX.
-         01 BBRECORDIDX.
-           05 IDTIDX               PIC X(36).
-           05 FILLER               PIC X(4).
-           05 YEARIDX              PIC 9(4).
-           05 FILLER               PIC X(18).
-           05 HOMETEAMIDX          PIC X(12).
-           05 AWAYTEAMIDX          PIC X(12).
-           05 FILLER               PIC X(34).
-
-       FD BASEBALLFILESEQ.
-         01 BBRECORDSEQ.
-           88 ENDOFFILE         VALUE HIGH-VALUES.
-           02 IN-RECORD            PIC X(127).
-           02 IN-DETAIL-RECORD REDEFINES IN-RECORD.
-               05 IN-CODESEQ         PIC X(36).
-               05 IN-YR              PIC 9(4).
-               05 IN-DATESEQ.
-                 10 IN-YEAR         PIC 9999.
-                 10 FILLER          PIC X.
-                 10 IN-MONTH        PIC 99.
-                 10 FILLER          PIC X.
-                 10 IN-DAY          PIC 99.
-              05 FILLER             PIC X.
-              05 IN-START-TIME      PIC X(8).
-              05 FILLER             PIC X.
-              05 IN-TIMEZONE        PIC X(3).
-              05 IN-ATTENDANCE      PIC 9(5).
-              05 IN-HOME-TEAM       PIC X(12).
-              05 IN-AWAY-TEAM       PIC X(12).
-              05 IN-VENUE           PIC X(20).
-              05 IN-STATE           PIC X(2).
-              05 IN-HOME-SCORE      PIC 9(2).
-              05 IN-AWAY-SCORE      PIC 9(2).
-              05 IN-INNING          PIC 9(2).
-              05 IN-STATUS          PIC X(6).
-
-
-       WORKING-STORAGE SECTION. 
-         01 WS-WORKING-STORAGE.
-           05 FILLER               PIC X(27)
-              VALUE 'WORKING STORAGE STARTS HERE'.
-
-         01 WS-WORK-AREAS.
-           05 FILE-CHECK-KEY       PIC X(2).
-
-       PROCEDURE DIVISION.
-       0100-READ-BBGAMES.
-
-           OPEN INPUT BASEBALLFILESEQ.
-           OPEN OUTPUT BASEBALLFILEIDX.
-           READ BASEBALLFILESEQ
-           AT END SET ENDOFFILE TO TRUE 
-           END-READ.
-
-           PERFORM 0200-PERFORM-FILE UNTIL ENDOFFILE.
-           PERFORM 0900-END-PROGRAM.
-
-       0200-PERFORM-FILE.
-           WRITE BBRECORDIDX FROM BBRECORDSEQ
-              INVALID KEY DISPLAY
-              "BASEBALL STATUS = " FILE-CHECK-KEY 
-           END-WRITE.
-           READ BASEBALLFILESEQ 
-           AT END SET ENDOFFILE TO TRUE
-           END-READ.
-
-       0900-END-PROGRAM.
-           CLOSE BASEBALLFILESEQ BASEBALLFILEIDX.
-           STOP RUN.
-
-       END PROGRAM CREATEINDEXFILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CREATEINDEXFILE.
+
+      * Création d'un fichier indéxé à partir d'un fichier séquentiel
+      **************************************************************
+      * MODIFICATION HISTORY:
+      *  - Records that fail to WRITE to the indexed file (e.g. a
+      *    duplicate IDTIDX) are now captured to an error output
+      *    file along with the FILE-CHECK-KEY, instead of only a
+      *    console DISPLAY, and a final reject count is shown.
+      **************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BASEBALLFILESEQ ASSIGN TO "BASEBALL2016.NEW"
+           FILE STATUS IS SEQ-FILE-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALLFILEIDX ASSIGN TO "BaseBallIdx.DAT"
+           FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IDTIDX
+           ALTERNATE RECORD KEY IS YEARIDX
+              WITH DUPLICATES.
+
+           SELECT BASEBALLERRORFILE ASSIGN TO "BASEBALLERR.DAT"
+           FILE STATUS IS ERROR-FILE-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+           FILE STATUS IS WS-JOBLOG-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       FD BASEBALLFILEIDX.
+         01 BBRECORDIDX.
+           05 IDTIDX               PIC X(36).
+           05 FILLER               PIC X(4).
+           05 YEARIDX              PIC 9(4).
+           05 FILLER               PIC X(18).
+           05 HOMETEAMIDX          PIC X(12).
+           05 AWAYTEAMIDX          PIC X(12).
+           05 FILLER               PIC X(34).
+
+       FD BASEBALLFILESEQ.
+         01 BBRECORDSEQ.
+           88 ENDOFFILE         VALUE HIGH-VALUES.
+           02 IN-RECORD            PIC X(127).
+           02 IN-DETAIL-RECORD REDEFINES IN-RECORD.
+               05 IN-CODESEQ         PIC X(36).
+               05 IN-YR              PIC 9(4).
+               05 IN-DATESEQ.
+                 10 IN-YEAR         PIC 9999.
+                 10 FILLER          PIC X.
+                 10 IN-MONTH        PIC 99.
+                 10 FILLER          PIC X.
+                 10 IN-DAY          PIC 99.
+              05 FILLER             PIC X.
+              05 IN-START-TIME      PIC X(8).
+              05 FILLER             PIC X.
+              05 IN-TIMEZONE        PIC X(3).
+              05 IN-ATTENDANCE      PIC 9(5).
+              05 IN-HOME-TEAM       PIC X(12).
+              05 IN-AWAY-TEAM       PIC X(12).
+              05 IN-VENUE           PIC X(20).
+              05 IN-STATE           PIC X(2).
+              05 IN-HOME-SCORE      PIC 9(2).
+              05 IN-AWAY-SCORE      PIC 9(2).
+              05 IN-INNING          PIC 9(2).
+              05 IN-STATUS          PIC X(6).
+
+       FD BASEBALLERRORFILE.
+         01 ERRORRECORD.
+           05 ERR-STATUS            PIC X(2).
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 ERR-RECORD-DATA       PIC X(127).
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       WORKING-STORAGE SECTION.
+         01 WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27)
+              VALUE 'WORKING STORAGE STARTS HERE'.
+
+         01 WS-WORK-AREAS.
+           05 SEQ-FILE-CHECK-KEY   PIC X(2).
+           05 FILE-CHECK-KEY       PIC X(2).
+           05 ERROR-FILE-CHECK-KEY PIC X(2).
+           05 WS-REJECT-COUNT      PIC 9(5) VALUE ZEROES.
+
+       COPY JOBCTL.
+
+       PROCEDURE DIVISION.
+       0100-READ-BBGAMES.
+
+           MOVE "CREATEINDEXFILE" TO JOBLOG-PROGRAM-NAME.
+           PERFORM 9600-JOBLOG-START.
+           OPEN INPUT BASEBALLFILESEQ.
+           IF SEQ-FILE-CHECK-KEY NOT = "00"
+              DISPLAY "ERR: UNABLE TO OPEN BASEBALL2016.NEW, STATUS = "
+                 SEQ-FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 0900-END-PROGRAM
+           END-IF.
+           OPEN OUTPUT BASEBALLFILEIDX.
+           IF FILE-CHECK-KEY NOT = "00"
+              DISPLAY "ERR: UNABLE TO OPEN BASEBALLIDX.DAT, STATUS = "
+                 FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 0900-END-PROGRAM
+           END-IF.
+           OPEN OUTPUT BASEBALLERRORFILE.
+           IF ERROR-FILE-CHECK-KEY NOT = "00"
+              DISPLAY "ERR: UNABLE TO OPEN BASEBALLERR.DAT, STATUS = "
+                 ERROR-FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 0900-END-PROGRAM
+           END-IF.
+           READ BASEBALLFILESEQ
+           AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 0200-PERFORM-FILE UNTIL ENDOFFILE.
+           PERFORM 0900-END-PROGRAM.
+
+       0200-PERFORM-FILE.
+           WRITE BBRECORDIDX FROM BBRECORDSEQ
+              INVALID KEY
+                 DISPLAY "BASEBALL STATUS = " FILE-CHECK-KEY
+                 PERFORM 0210-WRITE-ERROR-RECORD
+           END-WRITE.
+           READ BASEBALLFILESEQ
+           AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       0210-WRITE-ERROR-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE FILE-CHECK-KEY TO ERR-STATUS.
+           MOVE IN-RECORD TO ERR-RECORD-DATA.
+           WRITE ERRORRECORD.
+
+       0900-END-PROGRAM.
+           DISPLAY "REJECTED RECORDS: " WS-REJECT-COUNT.
+           CLOSE BASEBALLFILESEQ BASEBALLFILEIDX BASEBALLERRORFILE.
+           IF WS-REJECT-COUNT > 0 AND RETURN-CODE = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 9610-JOBLOG-END.
+           GOBACK.
+
+       COPY JOBLOG.
+
+       END PROGRAM CREATEINDEXFILE.
