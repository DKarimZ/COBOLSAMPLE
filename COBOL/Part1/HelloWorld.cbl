@@ -1,17 +1,81 @@
-       identification division.
-       program-id. HelloWorld.
-       Author. DKisame.
-      * Le traditionnel Hello World
-       
-       environment division.
-       
-       data division.
-       working-storage section.
-       01 NAME PIC A(20).
-       
-       procedure division.
-       0100-START-HELLO-WORLD.
-           DISPLAY "Hello World!!!".
-           STOP RUN.
-       
-       end program Helloworld.
\ No newline at end of file
+       identification division.
+       program-id. HelloWorld.
+       Author. DKisame.
+      * Le traditionnel Hello World
+      *
+      * Modification history:
+      *  - Job-start banner added so the console log shows which job
+      *    step is running, and the run mode/job name is now accepted
+      *    as a parameter instead of being a fixed greeting.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01 NAME PIC A(20).
+
+       01 WS-JOB-STEP PIC A(04).
+
+       01 WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+               10 WS-CURRENT-YEAR          PIC 9(04).
+               10 WS-CURRENT-MONTH         PIC 9(02).
+               10 WS-CURRENT-DAY           PIC 9(02).
+           05 WS-CURRENT-TIME.
+               10 WS-CURRENT-HOURS         PIC 9(02).
+               10 WS-CURRENT-MINUTES       PIC 9(02).
+               10 WS-CURRENT-SECONDS       PIC 9(02).
+               10 WS-CURRENT-HSECONDS      PIC 9(02).
+
+       01 WS-JOB-HEADER.
+           05 FILLER              PIC X(10) VALUE "JOB STEP: ".
+           05 HDR-JOB-STEP        PIC A(04).
+           05 FILLER              PIC X(10) VALUE "  PGM: ".
+           05 HDR-PROGRAM-NAME    PIC X(20) VALUE "HELLOWORLD".
+           05 FILLER              PIC X(10) VALUE "  RUN: ".
+           05 HDR-MONTH           PIC 99.
+           05 FILLER              PIC X VALUE '/'.
+           05 HDR-DAY             PIC 99.
+           05 FILLER              PIC X VALUE '/'.
+           05 HDR-YEAR            PIC 9999.
+           05 FILLER              PIC X VALUE SPACE.
+           05 HDR-HOURS           PIC 99.
+           05 FILLER              PIC X VALUE ':'.
+           05 HDR-MINUTES         PIC 99.
+           05 FILLER              PIC X VALUE ':'.
+           05 HDR-SECONDS         PIC 99.
+
+       procedure division.
+       0100-START-HELLO-WORLD.
+           ACCEPT WS-JOB-STEP FROM ARGUMENT-VALUE.
+           IF WS-JOB-STEP = SPACES
+               ACCEPT WS-JOB-STEP FROM SYSIN
+           END-IF.
+           ACCEPT NAME FROM ARGUMENT-VALUE.
+           IF NAME = SPACES
+               ACCEPT NAME FROM SYSIN
+           END-IF.
+           IF NAME = SPACES
+               MOVE "HELLO WORLD" TO NAME
+           END-IF.
+
+           PERFORM 0110-DISPLAY-JOB-HEADER.
+
+           DISPLAY "RUN MODE/JOB NAME: " NAME.
+           DISPLAY "Hello World!!!".
+           STOP RUN.
+
+       0110-DISPLAY-JOB-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-MONTH   TO HDR-MONTH.
+           MOVE WS-CURRENT-DAY     TO HDR-DAY.
+           MOVE WS-CURRENT-YEAR    TO HDR-YEAR.
+           MOVE WS-CURRENT-HOURS   TO HDR-HOURS.
+           MOVE WS-CURRENT-MINUTES TO HDR-MINUTES.
+           MOVE WS-CURRENT-SECONDS TO HDR-SECONDS.
+           MOVE WS-JOB-STEP        TO HDR-JOB-STEP.
+           DISPLAY "========================================".
+           DISPLAY WS-JOB-HEADER.
+           DISPLAY "========================================".
+
+       end program HelloWorld.
