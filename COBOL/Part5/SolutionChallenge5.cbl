@@ -1,82 +1,340 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MERGEFILES.
-
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	          SELECT ACME ASSIGN TO "ACME.DAT"
-           FILE STATUS IS ACME-FILE-CHECK-KEY
-		          ORGANIZATION IS LINE SEQUENTIAL.
-      
-	           SELECT FUSESINC ASSIGN TO "FUSESINC.DAT"
-           FILE STATUS IS FUSESINC-FILE-CHECK-KEY
-	             ORGANIZATION IS LINE SEQUENTIAL.
-    
-           SELECT SORTEDFILE ASSIGN TO "FUSION.NEW"
-           ORGANIZATION IS LINE SEQUENTIAL.
-		
-            SELECT WORKFILE ASSIGN TO "WORK.TMP".
-	               
-       DATA DIVISION.
-       FILE SECTION.
-	    FD ACME.
-	    01 STUDENTDETAILS     PIC X(40).
-	
-       FD FUSESINC .
-	    01 FUSESINCDETAILS  PIC X(40).
-				
-       FD SORTEDFILE.
-	    01 SORTDETAILS        PIC X(40).	
-				
-       SD WORKFILE.
-       01 WORKREC.
-          	02 WSSECURITYNUMBER   PIC 9(9).
-		    	02 WSTUDENTLNAME PIC X(10).
-		    	02 WSTUDENTFNAME PIC X(10).
-            02 HIREDATE      PIC X(8).
-            02 SALARY        PIC 9(9).		  
-            02 GENDER        PIC X.	   
-   
-       WORKING-STORAGE SECTION.
-       01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
-		      'WORKING STORAGE STARTS HERE'.   
-   
-	      01  WS-WORK-AREAS.
-	         05  ACME-FILE-CHECK-KEY   PIC X(2).
-            05  FUSESINC-FILE-CHECK-KEY    PIC X(2).
-		 
-
-       PROCEDURE DIVISION.
-       0050-START.
-                
-            PERFORM 0100-READ-FILES.
-            PERFORM 9000-END-PROGRAM.
-    
-
-       0100-READ-FILES.
-
-		         OPEN INPUT ACME, FUSESINC.
-		   		IF ACME-FILE-CHECK-KEY NOT = "00"
-                    DISPLAY "ERR: PB WITH OPEN FILE ACME ",
-                   ACME-FILE-CHECK-KEY
-                  GO TO 9000-END-PROGRAM
-              END-IF.
-              IF FUSESINC-FILE-CHECK-KEY NOT = "00"
-                 DISPLAY "ERR: PB WITH OPEN FILE FUSESINC ",
-                 FUSESINC-FILE-CHECK-KEY
-                  GO TO 9000-END-PROGRAM
-              END-IF.
-                		
-		         MERGE WORKFILE ON ASCENDING KEY 
-		      WSSECURITYNUMBER
-		      USING ACME 
-			    FUSESINC
-			     GIVING SORTEDFILE.
-		   
-	   
-	      9000-END-PROGRAM.
-           CLOSE ACME, FUSESINC.    	 
-                
-           STOP RUN.         
-          END PROGRAM MERGEFILES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGEFILES.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *  - Added a merge summary (record counts in by source file,
+      *    records out) displayed at end of run.
+      *  - Added duplicate-SSN detection across the merged stream;
+      *    duplicates are written to a reject file instead of
+      *    passing through silently.
+      *  - Added a third source file (FEEDER3) to the merge.
+      *  - Added a record-count checkpoint so a large merge can
+      *    resume without rewriting records already on FUSION.NEW.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT ACME ASSIGN TO "ACME.DAT"
+             FILE STATUS IS ACME-FILE-CHECK-KEY
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT FUSESINC ASSIGN TO "FUSESINC.DAT"
+             FILE STATUS IS FUSESINC-FILE-CHECK-KEY
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT FEEDER3 ASSIGN TO "FEEDER3.DAT"
+             FILE STATUS IS FEEDER3-FILE-CHECK-KEY
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT SORTEDFILE ASSIGN TO "FUSION.NEW"
+             FILE STATUS IS SORTEDFILE-CHECK-KEY
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT FUSIONARCHIVE ASSIGN DYNAMIC WS-FUSION-ARCHIVE-NAME
+             FILE STATUS IS ARCHIVE-FILE-CHECK-KEY
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT DUPREJECTFILE ASSIGN TO "FUSION.REJ"
+             FILE STATUS IS REJECT-FILE-CHECK-KEY
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT CHECKPOINTFILE ASSIGN TO "MERGE.CKP"
+             FILE STATUS IS CHECKPOINT-FILE-CHECK-KEY
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT WORKFILE ASSIGN TO "WORK.TMP".
+
+             SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+             FILE STATUS IS WS-JOBLOG-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            FD ACME.
+            01 STUDENTDETAILS     PIC X(40).
+
+       FD FUSESINC .
+            01 FUSESINCDETAILS  PIC X(40).
+
+       FD FEEDER3.
+            01 FEEDER3DETAILS   PIC X(40).
+
+       FD SORTEDFILE.
+            01 SORTDETAILS        PIC X(40).
+
+       FD FUSIONARCHIVE.
+            01 ARCHIVEDETAILS     PIC X(40).
+
+       FD DUPREJECTFILE.
+            01 REJECTDETAILS       PIC X(80).
+
+       FD CHECKPOINTFILE.
+            01 CHECKPOINTREC.
+               05 CKPT-COUNT        PIC 9(7).
+
+       FD JOBLOGFILE.
+       COPY JOBLOGFD.
+
+       SD WORKFILE.
+       01 WORKREC.
+               02 WSSECURITYNUMBER   PIC 9(9).
+                02 WSTUDENTLNAME PIC X(10).
+                02 WSTUDENTFNAME PIC X(10).
+            02 HIREDATE      PIC X(8).
+            02 SALARY        PIC 9(9).
+            02 GENDER        PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+                      'WORKING STORAGE STARTS HERE'.
+
+              01  WS-WORK-AREAS.
+                 05  ACME-FILE-CHECK-KEY   PIC X(2).
+            05  FUSESINC-FILE-CHECK-KEY    PIC X(2).
+            05  FEEDER3-FILE-CHECK-KEY     PIC X(2).
+            05  REJECT-FILE-CHECK-KEY      PIC X(2).
+            05  CHECKPOINT-FILE-CHECK-KEY  PIC X(2).
+            05  SORTEDFILE-CHECK-KEY       PIC X(2).
+            05  ARCHIVE-FILE-CHECK-KEY     PIC X(2).
+
+       01  WS-FUSION-ARCHIVE-NAME          PIC X(40).
+       01  WS-RUN-DATE-DATA.
+           05  WS-RUN-DATE                 PIC 9(8).
+           05  FILLER                      PIC X(13).
+
+       01  WS-MERGE-EOF-FLAG          PIC X VALUE 'N'.
+           88  MERGE-EOF              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACME-IN-COUNT       PIC 9(7) VALUE ZEROES.
+           05  WS-FUSESINC-IN-COUNT   PIC 9(7) VALUE ZEROES.
+           05  WS-FEEDER3-IN-COUNT    PIC 9(7) VALUE ZEROES.
+           05  WS-MERGED-OUT-COUNT    PIC 9(7) VALUE ZEROES.
+           05  WS-DUP-COUNT           PIC 9(7) VALUE ZEROES.
+           05  WS-PREV-SSN            PIC 9(9) VALUE ZEROES.
+           05  WS-CKPT-QUOTIENT       PIC 9(7) VALUE ZEROES.
+           05  WS-CKPT-REMAINDER      PIC 9(7) VALUE ZEROES.
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 500.
+       01  WS-CHECKPOINT-COUNT        PIC 9(7) VALUE ZEROES.
+
+       01  WS-DUP-SWITCH               PIC X VALUE 'N'.
+           88  THIS-RECORD-IS-DUP      VALUE 'Y'.
+
+       COPY JOBCTL.
+
+       PROCEDURE DIVISION.
+       0050-START.
+
+            MOVE "MERGEFILES" TO JOBLOG-PROGRAM-NAME.
+            PERFORM 9600-JOBLOG-START.
+            PERFORM 0040-COUNT-INPUT-RECORDS.
+            PERFORM 0045-READ-CHECKPOINT.
+            PERFORM 0100-READ-FILES.
+            PERFORM 9000-END-PROGRAM.
+
+
+       0040-COUNT-INPUT-RECORDS.
+           OPEN INPUT ACME.
+           IF ACME-FILE-CHECK-KEY = "00"
+              PERFORM UNTIL ACME-FILE-CHECK-KEY NOT = "00"
+                 READ ACME
+                    AT END MOVE "10" TO ACME-FILE-CHECK-KEY
+                 END-READ
+                 IF ACME-FILE-CHECK-KEY = "00"
+                    ADD 1 TO WS-ACME-IN-COUNT
+                 END-IF
+              END-PERFORM
+              CLOSE ACME
+           END-IF.
+           OPEN INPUT FUSESINC.
+           IF FUSESINC-FILE-CHECK-KEY = "00"
+              PERFORM UNTIL FUSESINC-FILE-CHECK-KEY NOT = "00"
+                 READ FUSESINC
+                    AT END MOVE "10" TO FUSESINC-FILE-CHECK-KEY
+                 END-READ
+                 IF FUSESINC-FILE-CHECK-KEY = "00"
+                    ADD 1 TO WS-FUSESINC-IN-COUNT
+                 END-IF
+              END-PERFORM
+              CLOSE FUSESINC
+           END-IF.
+           OPEN INPUT FEEDER3.
+           IF FEEDER3-FILE-CHECK-KEY = "00"
+              PERFORM UNTIL FEEDER3-FILE-CHECK-KEY NOT = "00"
+                 READ FEEDER3
+                    AT END MOVE "10" TO FEEDER3-FILE-CHECK-KEY
+                 END-READ
+                 IF FEEDER3-FILE-CHECK-KEY = "00"
+                    ADD 1 TO WS-FEEDER3-IN-COUNT
+                 END-IF
+              END-PERFORM
+              CLOSE FEEDER3
+           END-IF.
+
+       0045-READ-CHECKPOINT.
+           MOVE ZEROES TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CHECKPOINT-FILE-CHECK-KEY = "00"
+              READ CHECKPOINTFILE
+                 AT END MOVE ZEROES TO CKPT-COUNT
+              END-READ
+              MOVE CKPT-COUNT TO WS-CHECKPOINT-COUNT
+              CLOSE CHECKPOINTFILE
+           END-IF.
+
+       0100-READ-FILES.
+
+                  OPEN INPUT ACME, FUSESINC, FEEDER3.
+      *           FEEDER3 is an optional third source (status 35 =
+      *           not found is tolerated, the same as the pre-count
+      *           pass above) - a deployment with no FEEDER3.DAT still
+      *           merges ACME and FUSESINC. The MERGE verb below needs
+      *           an openable file for all three USING files, so a
+      *           missing FEEDER3 is satisfied with an empty one.
+                  IF FEEDER3-FILE-CHECK-KEY = "35"
+                     OPEN OUTPUT FEEDER3
+                     CLOSE FEEDER3
+                     OPEN INPUT FEEDER3
+                  END-IF.
+                    IF ACME-FILE-CHECK-KEY NOT = "00"
+                     DISPLAY "ERR: PB WITH OPEN FILE ACME ",
+                    ACME-FILE-CHECK-KEY
+                   MOVE 8 TO RETURN-CODE
+                   GO TO 9000-END-PROGRAM
+               END-IF.
+               IF FUSESINC-FILE-CHECK-KEY NOT = "00"
+                  DISPLAY "ERR: PB WITH OPEN FILE FUSESINC ",
+                  FUSESINC-FILE-CHECK-KEY
+                   MOVE 8 TO RETURN-CODE
+                   GO TO 9000-END-PROGRAM
+               END-IF.
+               IF FEEDER3-FILE-CHECK-KEY NOT = "00"
+                  DISPLAY "ERR: PB WITH OPEN FILE FEEDER3 ",
+                  FEEDER3-FILE-CHECK-KEY
+                   MOVE 8 TO RETURN-CODE
+                   GO TO 9000-END-PROGRAM
+               END-IF.
+
+                  MERGE WORKFILE ON ASCENDING KEY
+               WSSECURITYNUMBER
+               USING ACME
+                 FUSESINC
+                 FEEDER3
+               OUTPUT PROCEDURE IS 0120-MERGE-OUTPUT.
+
+
+       0120-MERGE-OUTPUT.
+           IF WS-CHECKPOINT-COUNT > ZEROES
+              OPEN EXTEND SORTEDFILE
+           ELSE
+              OPEN OUTPUT SORTEDFILE
+           END-IF.
+           OPEN OUTPUT DUPREJECTFILE.
+           RETURN WORKFILE
+              AT END SET MERGE-EOF TO TRUE
+           END-RETURN.
+           PERFORM UNTIL MERGE-EOF
+              MOVE 'N' TO WS-DUP-SWITCH
+              IF WS-PREV-SSN NOT = ZEROES
+                 AND WSSECURITYNUMBER = WS-PREV-SSN
+                 SET THIS-RECORD-IS-DUP TO TRUE
+                 PERFORM 0130-WRITE-DUP-REJECT
+              END-IF
+              ADD 1 TO WS-MERGED-OUT-COUNT
+              IF WS-MERGED-OUT-COUNT > WS-CHECKPOINT-COUNT
+                 AND NOT THIS-RECORD-IS-DUP
+                 WRITE SORTDETAILS FROM WORKREC
+              END-IF
+              IF WS-MERGED-OUT-COUNT > WS-CHECKPOINT-COUNT
+                 DIVIDE WS-MERGED-OUT-COUNT BY WS-CHECKPOINT-INTERVAL
+                    GIVING WS-CKPT-QUOTIENT
+                    REMAINDER WS-CKPT-REMAINDER
+                 IF WS-CKPT-REMAINDER = ZEROES
+                    PERFORM 0140-WRITE-CHECKPOINT
+                 END-IF
+              END-IF
+              MOVE WSSECURITYNUMBER TO WS-PREV-SSN
+              RETURN WORKFILE
+                 AT END SET MERGE-EOF TO TRUE
+              END-RETURN
+           END-PERFORM.
+           PERFORM 0142-RESET-CHECKPOINT.
+           CLOSE SORTEDFILE, DUPREJECTFILE.
+           PERFORM 0145-ARCHIVE-SORTED-FILE.
+
+       0145-ARCHIVE-SORTED-FILE.
+           MOVE SPACES TO WS-FUSION-ARCHIVE-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-DATA.
+           STRING "FUSION"          DELIMITED BY SIZE
+                  WS-RUN-DATE (1:4) DELIMITED BY SIZE
+                  WS-RUN-DATE (5:2) DELIMITED BY SIZE
+                  WS-RUN-DATE (7:2) DELIMITED BY SIZE
+                  ".NEW"            DELIMITED BY SIZE
+              INTO WS-FUSION-ARCHIVE-NAME.
+           OPEN INPUT SORTEDFILE.
+           IF SORTEDFILE-CHECK-KEY NOT = "00"
+              GO TO 0145-ARCHIVE-END
+           END-IF.
+           OPEN OUTPUT FUSIONARCHIVE.
+           IF ARCHIVE-FILE-CHECK-KEY NOT = "00"
+              CLOSE SORTEDFILE
+              GO TO 0145-ARCHIVE-END
+           END-IF.
+           READ SORTEDFILE
+              AT END MOVE "10" TO SORTEDFILE-CHECK-KEY
+           END-READ.
+           PERFORM UNTIL SORTEDFILE-CHECK-KEY NOT = "00"
+              MOVE SORTDETAILS TO ARCHIVEDETAILS
+              WRITE ARCHIVEDETAILS
+              READ SORTEDFILE
+                 AT END MOVE "10" TO SORTEDFILE-CHECK-KEY
+              END-READ
+           END-PERFORM.
+           CLOSE SORTEDFILE, FUSIONARCHIVE.
+       0145-ARCHIVE-END.
+
+       0130-WRITE-DUP-REJECT.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE WORKREC TO REJECTDETAILS.
+           WRITE REJECTDETAILS.
+
+       0140-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE WS-MERGED-OUT-COUNT TO CKPT-COUNT.
+           WRITE CHECKPOINTREC.
+           CLOSE CHECKPOINTFILE.
+
+      * The merge ran to completion (not a partial/interrupted run),
+      * so the checkpoint is no longer meaningful - reset it to zero
+      * so the next ordinary run starts SORTEDFILE fresh instead of
+      * being mistaken for a resume of this completed run.
+       0142-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE ZEROES TO CKPT-COUNT.
+           WRITE CHECKPOINTREC.
+           CLOSE CHECKPOINTFILE.
+
+       0150-DISPLAY-SUMMARY.
+           DISPLAY "========== MERGE SUMMARY ==========".
+           DISPLAY "ACME RECORDS IN:      " WS-ACME-IN-COUNT.
+           DISPLAY "FUSESINC RECORDS IN:  " WS-FUSESINC-IN-COUNT.
+           DISPLAY "FEEDER3 RECORDS IN:   " WS-FEEDER3-IN-COUNT.
+           DISPLAY "RECORDS OUT:          " WS-MERGED-OUT-COUNT.
+           DISPLAY "DUPLICATE SSNs FOUND: " WS-DUP-COUNT.
+           DISPLAY "====================================".
+
+          9000-END-PROGRAM.
+           PERFORM 0150-DISPLAY-SUMMARY.
+           CLOSE ACME, FUSESINC, FEEDER3.
+           IF WS-DUP-COUNT > 0 AND RETURN-CODE = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 9610-JOBLOG-END.
+           GOBACK.
+
+       COPY JOBLOG.
+
+          END PROGRAM MERGEFILES.
